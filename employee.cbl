@@ -1,63 +1,611 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MODIFY-RECORDS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'employee.txt'.
-           SELECT OUTPUT-FILE ASSIGN TO 'modified_employee.txt'.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD INPUT-FILE.
-      * INPUT-RECORD is a data structure to store data from the file
-       01 INPUT-RECORD.
-           05 EMP-ID           PIC X(3).
-           05 EMP-NAME         PIC X(15).
-           05 EMP-HOURS        PIC 9(2).
-           05 EMP-RATE         PIC 9(2)V99.
-           05 EMP-DEDUCTION    PIC 9(2).
-      
-      * OUPTPUT-OUTPUT is a data structure to store modified data
-       FD OUTPUT-FILE.
-       01 OUTPUT-RECORD.
-           05 EMP-ID-OUT           PIC X(3).
-           05 EMP-NAME-OUT         PIC X(15).
-           05 EMP-HOURS-OUT        PIC 9(2).
-           05 EMP-RATE-OUT         PIC 9(2)v99.
-           05 EMP-DEDUCTION-OUT    PIC 9(2).
-
-       WORKING-STORAGE SECTION.
-       01 WS-MODIFIED-RATE         PIC 9(2)V99.
-       01 EOF-FLAG                 PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
-
-           PERFORM UNTIL EOF-FLAG = 'Y'
-               READ INPUT-FILE INTO INPUT-RECORD
-                   AT END
-                       MOVE 'Y' TO EOF-FLAG
-                   NOT AT END
-                       MOVE EMP-ID TO EMP-ID-OUT
-                       MOVE EMP-NAME TO EMP-NAME-OUT
-                       MOVE EMP-HOURS TO EMP-HOURS-OUT
-                       MOVE EMP-DEDUCTION TO EMP-DEDUCTION-OUT
-
-      *                Modify the rate by multiplying it by 2
-                       COMPUTE WS-MODIFIED-RATE = EMP-RATE * 2
-                       MOVE WS-MODIFIED-RATE TO EMP-RATE-OUT
-      
-      *                Write the modified record to output file
-                       WRITE OUTPUT-RECORD
-               END-READ
-           END-PERFORM
-
-
-           CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MODIFY-RECORDS.
+000120 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000130 INSTALLATION. CORPORATE-PAYROLL.
+000140 DATE-WRITTEN. 2019-03-11.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* 2019-03-11 JFH   ORIGINAL VERSION - RATE DOUBLING DEMO ONLY
+000210* 2026-08-08 RLS   REPLACED RATE-DOUBLING WITH REAL GROSS/NET
+000220*                  PAYROLL COMPUTATION AND A PRINTED PAYROLL
+000230*                  REGISTER WITH A GRAND TOTAL LINE.
+000240* 2026-08-08 RLS   ADDED OVERTIME PREMIUM PAY FOR HOURS OVER 40,
+000250*                  BROKEN OUT SEPARATELY FROM STRAIGHT-TIME PAY.
+000260* 2026-08-08 RLS   ADDED PRE-COMPUTE VALIDATION. RECORDS FAILING
+000270*                  BASIC SANITY CHECKS ARE WRITTEN TO AN
+000280*                  EXCEPTION FILE WITH A REASON CODE INSTEAD OF
+000290*                  FLOWING INTO THE PAYROLL OUTPUT.
+000300* 2026-08-08 RLS   EMPLOYEE-FILE IS NOW THE INDEXED EMPLOYEE
+000310*                  MASTER (SEE EMPMREC COPYBOOK) MAINTAINED BY
+000320*                  EMP-MAINTAIN. READ HERE IN KEY SEQUENCE.
+000330* 2026-08-08 RLS   ADDED CHECKPOINT/RESTART. THE LOOP PERIODICALLY
+000340*                  SNAPSHOTS ITS POSITION AND RUNNING TOTALS TO A
+000350*                  CHECKPOINT FILE; STARTING THE JOB WITH THE
+000360*                  "RESTART" COMMAND-LINE OPTION RESUMES FROM THE
+000370*                  LAST EMP-ID CHECKPOINTED INSTEAD OF REREADING
+000380*                  THE WHOLE MASTER.
+000390* 2026-08-08 RLS   ADDED YEAR-TO-DATE ACCUMULATION. EACH VALID
+000400*                  EMPLOYEE'S HOURS, GROSS PAY, AND DEDUCTION ARE
+000410*                  ADDED INTO A CUMULATIVE YTD MASTER RECORD
+000420*                  (SEE YTDMREC COPYBOOK) KEYED ON EMP-ID, SO
+000430*                  TOTALS CARRY FORWARD ACROSS PAY PERIODS.
+000440* 2026-08-08 RLS   OUTPUT-FILE RECORD MOVED TO SHARED COPYBOOK
+000450*                  PAYOUTREC AND EXTENDED WITH BANK ROUTING/
+000460*                  ACCOUNT NUMBERS SO ACH-GENERATOR CAN BUILD
+000470*                  THE DIRECT-DEPOSIT FILE.
+000480* 2026-08-08 RLS   WITHHOLDING IS NOW TABLE-DRIVEN (WS-TAX-TABLE,
+000490*                  INDEXED BY GROSS-PAY BRACKET) INSTEAD OF THE
+000500*                  MASTER'S FLAT EMP-DEDUCTION. THE COMPUTED
+000510*                  WITHHOLDING DRIVES NET PAY, EMP-DEDUCTION-OUT,
+000520*                  AND YTD-DEDUCTION. EMP-DEDUCTION ITSELF STAYS
+000530*                  ON THE MASTER (STILL MAINTAINED AND AUDITED BY
+000540*                  EMP-MAINTAIN) BUT NO LONGER FEEDS PAYROLL.
+000541* 2026-08-08 RLS   CHECKPOINT NOW WRITTEN AFTER EVERY RECORD
+000542*                  INSTEAD OF EVERY 100TH SO A RESTART RESUMES
+000543*                  FROM EXACTLY THE LAST RECORD COMPLETED, NOT UP
+000544*                  TO 99 RECORDS BEHIND IT - THE OLD INTERVAL
+000545*                  COULD REPROCESS ALREADY-WRITTEN OUTPUT LINES
+000546*                  AND DOUBLE-APPLY YTD FIGURES ON RESTART.
+000547* 2026-08-08 RLS   WIDENED GROSS/NET PAY WORKING-STORAGE AND THE
+000548*                  PAYROLL REGISTER'S NET PAY COLUMN TO HOLD THE
+000549*                  FULL RANGE THAT 99 HOURS AT A RATE NEAR 99.99
+000550*                  CAN PRODUCE, AND CORRECTED THE REGISTER'S
+000551*                  COLUMN HEADINGS TO MATCH THE DETAIL LINE'S
+000552*                  ACTUAL FIELD WIDTHS.
+000553* 2026-08-08 RLS   RT-TOTAL-NET-PAY ON THE PAYROLL REGISTER'S
+000554*                  GRAND TOTAL LINE WAS STILL ONLY 5 INTEGER
+000555*                  DIGITS WIDE WHILE WS-TOTAL-NET-PAY IS 6 -
+000556*                  WIDENED TO MATCH SO A RUN TOTALING $100,000
+000557*                  OR MORE DOES NOT TRUNCATE THE GRAND TOTAL LINE.
+000558*****************************************************************
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT EMPLOYEE-FILE ASSIGN TO "EMPMAST"
+000600     ORGANIZATION IS INDEXED
+000610     ACCESS MODE IS SEQUENTIAL
+000620     RECORD KEY IS EMP-ID
+000630     FILE STATUS IS WS-EMPFILE-STATUS.
+000640     SELECT OUTPUT-FILE ASSIGN TO "OUTFILE"
+000650     ORGANIZATION IS LINE SEQUENTIAL.
+000660     SELECT PAYROLL-REPORT ASSIGN TO "PAYREG"
+000670     ORGANIZATION IS LINE SEQUENTIAL.
+000680     SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+000690     ORGANIZATION IS LINE SEQUENTIAL.
+000700     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+000710     ORGANIZATION IS LINE SEQUENTIAL
+000712     FILE STATUS IS WS-CHECKPOINT-STATUS.
+000720     SELECT YTD-FILE ASSIGN TO "YTDMAST"
+000730     ORGANIZATION IS INDEXED
+000740     ACCESS MODE IS DYNAMIC
+000750     RECORD KEY IS YTD-EMP-ID
+000760     FILE STATUS IS WS-YTDFILE-STATUS.
 
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790*****************************************************************
+000800* EMPLOYEE-FILE - INDEXED EMPLOYEE MASTER, KEYED ON EMP-ID
+000810*****************************************************************
+000820 FD  EMPLOYEE-FILE.
+000830     COPY EMPMREC.
+
+000840*****************************************************************
+000850* OUTPUT-FILE - COMPUTED PAYROLL DETAIL, ONE ROW PER EMPLOYEE
+000860*****************************************************************
+000870 FD  OUTPUT-FILE.
+000880     COPY PAYOUTREC.
+
+000890*****************************************************************
+000900* PAYROLL-REPORT - PRINTED PAYROLL REGISTER WITH GRAND TOTAL
+000910*****************************************************************
+000920 FD  PAYROLL-REPORT.
+000930 01  PAYROLL-REPORT-LINE     PIC X(81).
+
+000940*****************************************************************
+000950* EXCEPTION-FILE - REJECTED INPUT RECORDS WITH A REASON CODE
+000960*****************************************************************
+000970 FD  EXCEPTION-FILE.
+000980 01  EXCEPTION-RECORD.
+000990     05  EXC-EMP-ID          PIC X(03).
+001000     05  FILLER              PIC X(02) VALUE SPACES.
+001010     05  EXC-EMP-NAME        PIC X(15).
+001020     05  FILLER              PIC X(02) VALUE SPACES.
+001030     05  EXC-REASON-CODE     PIC X(03).
+001040     05  FILLER              PIC X(02) VALUE SPACES.
+001050     05  EXC-REASON-TEXT     PIC X(30).
+
+001060*****************************************************************
+001070* CHECKPOINT-FILE - RESTART POSITION AND RUNNING TOTALS,
+001080*                    WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS
+001090*****************************************************************
+001100 FD  CHECKPOINT-FILE.
+001110 01  CHECKPOINT-RECORD.
+001120     05  CHK-LAST-EMP-ID         PIC X(03).
+001130     05  FILLER                  PIC X(01) VALUE SPACES.
+001140     05  CHK-RECORD-COUNT        PIC 9(05).
+001150     05  FILLER                  PIC X(01) VALUE SPACES.
+001160     05  CHK-REJECT-COUNT        PIC 9(05).
+001170     05  FILLER                  PIC X(01) VALUE SPACES.
+001180     05  CHK-TOTAL-GROSS-PAY     PIC 9(06)V99.
+001190     05  FILLER                  PIC X(01) VALUE SPACES.
+001200     05  CHK-TOTAL-NET-PAY       PIC S9(06)V99.
+
+001210*****************************************************************
+001220* YTD-FILE - CUMULATIVE YEAR-TO-DATE MASTER, KEYED ON YTD-EMP-ID
+001230*****************************************************************
+001240 FD  YTD-FILE.
+001250     COPY YTDMREC.
+
+001260 WORKING-STORAGE SECTION.
+001270 77  WS-OVERTIME-THRESHOLD    PIC 9(02)   VALUE 40.
+001280 77  WS-OVERTIME-MULTIPLIER   PIC 9V99    VALUE 1.50.
+001290 77  WS-EMPFILE-STATUS        PIC X(02).
+001300 77  WS-YTDFILE-STATUS        PIC X(02).
+001305 77  WS-CHECKPOINT-STATUS     PIC X(02).
+001310 77  WS-CHECKPOINT-INTERVAL   PIC 9(04)   VALUE 0001.
+001320 77  WS-SINCE-CHECKPOINT      PIC 9(04)   VALUE ZERO.
+
+001330 01  WS-FLAGS.
+001340     05  EOF-FLAG            PIC X(01) VALUE "N".
+001350     88  END-OF-EMPLOYEE-FILE    VALUE "Y".
+001360     05  WS-VALID-SWITCH     PIC X(01) VALUE "Y".
+001370     88  RECORD-IS-VALID     VALUE "Y".
+001380     88  RECORD-IS-INVALID   VALUE "N".
+001390     05  WS-RESTART-SWITCH   PIC X(01) VALUE "N".
+001400     88  RESTART-REQUESTED   VALUE "Y".
+001410     05  WS-CHECKPOINT-EOF-SWITCH PIC X(01) VALUE "N".
+001420     88  CHECKPOINT-FILE-AT-END  VALUE "Y".
+001422     05  WS-CHECKPOINT-FOUND-SWITCH PIC X(01) VALUE "N".
+001424     88  CHECKPOINT-WAS-FOUND    VALUE "Y".
+001430     05  WS-YTD-FOUND-SWITCH PIC X(01) VALUE "N".
+001440     88  YTD-RECORD-WAS-FOUND    VALUE "Y".
+
+001450 01  WS-COMMAND-LINE          PIC X(80).
+
+001460 01  WS-CHECKPOINT-HOLD.
+001470     05  WS-CHK-LAST-EMP-ID       PIC X(03).
+001480     05  WS-CHK-RECORD-COUNT      PIC 9(05).
+001490     05  WS-CHK-REJECT-COUNT      PIC 9(05).
+001500     05  WS-CHK-TOTAL-GROSS-PAY   PIC 9(06)V99.
+001510     05  WS-CHK-TOTAL-NET-PAY     PIC S9(06)V99.
+
+001520 01  WS-REJECT-INFO.
+001530     05  WS-REJECT-CODE      PIC X(03).
+001540     05  WS-REJECT-TEXT      PIC X(30).
+
+001550 01  WS-PAY-FIGURES.
+001560     05  WS-STRAIGHT-HOURS   PIC 9(02).
+001570     05  WS-OT-HOURS         PIC 9(02).
+001580     05  WS-STRAIGHT-PAY     PIC 9(04)V99.
+001590     05  WS-OT-PAY           PIC 9(04)V99.
+001600     05  WS-GROSS-PAY        PIC 9(05)V99.
+001610     05  WS-TAX-WITHHOLDING  PIC 9(04)V99.
+001620     05  WS-NET-PAY          PIC S9(05)V99.
+
+001630*****************************************************************
+001640* WS-TAX-TABLE - WEEKLY GROSS-PAY WITHHOLDING BRACKETS, SHARED
+001650*                WITH DEPT-SUMMARY VIA TAXBRKT SO A YEARLY RATE
+001660*                CHANGE ONLY HAS TO BE MADE ONCE. REPLACES THE
+001670*                OLD FLAT EMP-DEDUCTION AMOUNT FOR WITHHOLDING
+001680*                PURPOSES.
+001690*****************************************************************
+001700     COPY TAXBRKT.
+
+001830 01  WS-TOTALS.
+001840     05  WS-RECORD-COUNT     PIC 9(05)  VALUE ZERO.
+001850     05  WS-REJECT-COUNT     PIC 9(05)  VALUE ZERO.
+001860     05  WS-TOTAL-GROSS-PAY  PIC 9(06)V99 VALUE ZERO.
+001870     05  WS-TOTAL-NET-PAY    PIC S9(06)V99 VALUE ZERO.
+
+001880 01  WS-REPORT-HEADING-1.
+001890     05  FILLER              PIC X(20) VALUE "PAYROLL REGISTER".
+001900     05  FILLER              PIC X(61) VALUE SPACES.
+
+001901*****************************************************************
+001902* WS-REPORT-HEADING-2 - COLUMN HEADINGS. EACH FILLER'S WIDTH
+001903*                       MATCHES THE WIDTH OF THE WS-REPORT-
+001904*                       DETAIL-LINE FIELD (PLUS ITS TRAILING
+001905*                       SPACER) IT HEADS, SO COLUMNS LINE UP.
+001906*****************************************************************
+001910 01  WS-REPORT-HEADING-2.
+001920     05  FILLER              PIC X(03) VALUE "ID".
+001922     05  FILLER              PIC X(03) VALUE SPACES.
+001924     05  FILLER              PIC X(15) VALUE "NAME".
+001926     05  FILLER              PIC X(03) VALUE "REG".
+001928     05  FILLER              PIC X(03) VALUE SPACES.
+001930     05  FILLER              PIC X(03) VALUE "OT".
+001932     05  FILLER              PIC X(03) VALUE SPACES.
+001934     05  FILLER              PIC X(06) VALUE "RATE".
+001936     05  FILLER              PIC X(02) VALUE SPACES.
+001938     05  FILLER              PIC X(08) VALUE "WITHHOLD".
+001940     05  FILLER              PIC X(01) VALUE SPACES.
+001942     05  FILLER              PIC X(08) VALUE "OT PAY".
+001944     05  FILLER              PIC X(02) VALUE SPACES.
+001946     05  FILLER              PIC X(09) VALUE "GROSS PAY".
+001948     05  FILLER              PIC X(02) VALUE SPACES.
+001950     05  FILLER              PIC X(10) VALUE "NET PAY".
+
+002030 01  WS-REPORT-DETAIL-LINE.
+002040     05  RD-EMP-ID           PIC X(03).
+002050     05  FILLER              PIC X(03) VALUE SPACES.
+002060     05  RD-EMP-NAME         PIC X(15).
+002070     05  RD-STRAIGHT-HOURS   PIC ZZ9.
+002080     05  FILLER              PIC X(03) VALUE SPACES.
+002090     05  RD-OT-HOURS         PIC ZZ9.
+002100     05  FILLER              PIC X(03) VALUE SPACES.
+002110     05  RD-EMP-RATE         PIC ZZ9.99.
+002120     05  FILLER              PIC X(02) VALUE SPACES.
+002130     05  RD-TAX-WITHHOLDING  PIC Z,ZZ9.99.
+002140     05  FILLER              PIC X(01) VALUE SPACES.
+002150     05  RD-OT-PAY           PIC Z,ZZ9.99.
+002160     05  FILLER              PIC X(02) VALUE SPACES.
+002170     05  RD-GROSS-PAY        PIC ZZ,ZZ9.99.
+002180     05  FILLER              PIC X(02) VALUE SPACES.
+002190     05  RD-NET-PAY          PIC -ZZ,ZZ9.99.
+
+002200 01  WS-REPORT-TOTAL-LINE.
+002210     05  FILLER              PIC X(21) VALUE "GRAND TOTAL".
+002220     05  FILLER              PIC X(20) VALUE SPACES.
+002230     05  FILLER              PIC X(08) VALUE "GROSS:".
+002240     05  RT-TOTAL-GROSS-PAY  PIC ZZZ,ZZ9.99.
+002250     05  FILLER              PIC X(04) VALUE SPACES.
+002260     05  FILLER              PIC X(06) VALUE "NET:".
+002270     05  RT-TOTAL-NET-PAY    PIC -ZZZ,ZZ9.99.
+
+002280 PROCEDURE DIVISION.
+002290*****************************************************************
+002300* 0000-MAINLINE - PRODUCE THE PAYROLL DETAIL FILE AND REGISTER
+002310*****************************************************************
+002320 0000-MAINLINE.
+002330     PERFORM 1000-INITIALIZE
+002340     THRU 1000-INITIALIZE-EXIT
+002350     PERFORM 2000-PROCESS-EMPLOYEES
+002360     THRU 2000-PROCESS-EMPLOYEES-EXIT
+002370     PERFORM 3000-TERMINATE
+002380     THRU 3000-TERMINATE-EXIT
+002390     STOP RUN.
+
+002400*****************************************************************
+002410* 1000-INITIALIZE - OPEN FILES AND PRINT REPORT HEADINGS
+002420*****************************************************************
+002430 1000-INITIALIZE.
+002440     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+002450     IF WS-COMMAND-LINE(1:7) = "RESTART"
+002460     SET RESTART-REQUESTED TO TRUE
+002470     END-IF
+002480     OPEN INPUT EMPLOYEE-FILE
+002482     IF RESTART-REQUESTED
+002484     PERFORM 1100-LOAD-CHECKPOINT
+002486     THRU 1100-LOAD-CHECKPOINT-EXIT
+002488     END-IF
+002490     IF RESTART-REQUESTED AND CHECKPOINT-WAS-FOUND
+002520     START EMPLOYEE-FILE KEY GREATER THAN EMP-ID
+002530     INVALID KEY
+002540     MOVE "Y" TO EOF-FLAG
+002550     END-START
+002560     OPEN EXTEND OUTPUT-FILE
+002570     OPEN EXTEND PAYROLL-REPORT
+002580     OPEN EXTEND EXCEPTION-FILE
+002590     ELSE
+002600     PERFORM 1050-OPEN-FRESH-OUTPUT-FILES
+002605     THRU 1050-OPEN-FRESH-OUTPUT-FILES-EXIT
+002650     END-IF
+002660     OPEN OUTPUT CHECKPOINT-FILE
+002670     PERFORM 1200-OPEN-YTD-MASTER
+002680     THRU 1200-OPEN-YTD-MASTER-EXIT.
+002681 1000-INITIALIZE-EXIT.
+002682     EXIT.
+
+002683*****************************************************************
+002684* 1050-OPEN-FRESH-OUTPUT-FILES - OPEN THE OUTPUT/REGISTER/
+002685*                                EXCEPTION FILES FOR A FIRST-TIME
+002686*                                RUN AND PRINT THE REGISTER
+002687*                                HEADINGS. ALSO USED AS THE
+002688*                                FALLBACK WHEN RESTART IS
+002689*                                REQUESTED BUT NO CHECKPOINT FILE
+002690*                                WAS FOUND.
+002691*****************************************************************
+002692 1050-OPEN-FRESH-OUTPUT-FILES.
+002693     OPEN OUTPUT OUTPUT-FILE
+002694     OPEN OUTPUT PAYROLL-REPORT
+002695     OPEN OUTPUT EXCEPTION-FILE
+002696     WRITE PAYROLL-REPORT-LINE FROM WS-REPORT-HEADING-1
+002697     WRITE PAYROLL-REPORT-LINE FROM WS-REPORT-HEADING-2.
+002698 1050-OPEN-FRESH-OUTPUT-FILES-EXIT.
+002699     EXIT.
+
+002710*****************************************************************
+002720* 1100-LOAD-CHECKPOINT - READ THE PRIOR RUN'S CHECKPOINT FILE TO
+002730*                        ITS LAST RECORD AND RESTORE POSITION
+002740*                        AND RUNNING TOTALS FROM IT. IF RESTART
+002742*                        WAS REQUESTED BUT NO CHECKPOINT FILE
+002744*                        EXISTS (FIRST-EVER RUN, OR THE CHKPT
+002746*                        FILE WAS REMOVED), FALL BACK TO A
+002748*                        NORMAL FULL RUN INSTEAD OF LETTING
+002750*                        OPEN INPUT ABEND ON A MISSING FILE.
+002752*****************************************************************
+002760 1100-LOAD-CHECKPOINT.
+002770     OPEN INPUT CHECKPOINT-FILE
+002772     IF WS-CHECKPOINT-STATUS = "35"
+002774     DISPLAY "NO CHECKPOINT FILE FOUND - PROCESSING FULL FILE"
+002776     GO TO 1100-LOAD-CHECKPOINT-EXIT
+002778     END-IF
+002780     SET CHECKPOINT-WAS-FOUND TO TRUE
+002782     PERFORM 1150-READ-CHECKPOINT-RECORD
+002790     THRU 1150-READ-CHECKPOINT-RECORD-EXIT
+002800     UNTIL CHECKPOINT-FILE-AT-END
+002810     CLOSE CHECKPOINT-FILE
+002820     MOVE WS-CHK-LAST-EMP-ID      TO EMP-ID
+002830     MOVE WS-CHK-RECORD-COUNT     TO WS-RECORD-COUNT
+002840     MOVE WS-CHK-REJECT-COUNT     TO WS-REJECT-COUNT
+002850     MOVE WS-CHK-TOTAL-GROSS-PAY  TO WS-TOTAL-GROSS-PAY
+002860     MOVE WS-CHK-TOTAL-NET-PAY    TO WS-TOTAL-NET-PAY.
+002870 1100-LOAD-CHECKPOINT-EXIT.
+002880     EXIT.
+
+002890 1150-READ-CHECKPOINT-RECORD.
+002900     READ CHECKPOINT-FILE
+002910     AT END
+002920     SET CHECKPOINT-FILE-AT-END TO TRUE
+002930     NOT AT END
+002940     MOVE CHK-LAST-EMP-ID     TO WS-CHK-LAST-EMP-ID
+002950     MOVE CHK-RECORD-COUNT    TO WS-CHK-RECORD-COUNT
+002960     MOVE CHK-REJECT-COUNT    TO WS-CHK-REJECT-COUNT
+002970     MOVE CHK-TOTAL-GROSS-PAY TO WS-CHK-TOTAL-GROSS-PAY
+002980     MOVE CHK-TOTAL-NET-PAY   TO WS-CHK-TOTAL-NET-PAY
+002990     END-READ.
+003000 1150-READ-CHECKPOINT-RECORD-EXIT.
+003010     EXIT.
+
+003020*****************************************************************
+003030* 1200-OPEN-YTD-MASTER - OPEN THE YTD MASTER FOR UPDATE. IF THIS
+003040*                        IS THE FIRST RUN AND THE FILE DOES NOT
+003050*                        YET EXIST, CREATE IT EMPTY FIRST.
+003060*****************************************************************
+003070 1200-OPEN-YTD-MASTER.
+003080     OPEN I-O YTD-FILE
+003090     IF WS-YTDFILE-STATUS = "35"
+003100     OPEN OUTPUT YTD-FILE
+003110     CLOSE YTD-FILE
+003120     OPEN I-O YTD-FILE
+003130     END-IF.
+003140 1200-OPEN-YTD-MASTER-EXIT.
+003150     EXIT.
+
+003160*****************************************************************
+003170* 2000-PROCESS-EMPLOYEES - READ/COMPUTE/WRITE LOOP
+003180*****************************************************************
+003190 2000-PROCESS-EMPLOYEES.
+003200     PERFORM 2100-READ-EMPLOYEE-RECORD
+003210     THRU 2100-READ-EMPLOYEE-RECORD-EXIT
+003220     PERFORM UNTIL END-OF-EMPLOYEE-FILE
+003230     PERFORM 2150-VALIDATE-RECORD
+003240     THRU 2150-VALIDATE-RECORD-EXIT
+003250     IF RECORD-IS-VALID
+003260     PERFORM 2200-COMPUTE-PAY
+003270     THRU 2200-COMPUTE-PAY-EXIT
+003280     PERFORM 2300-WRITE-OUTPUT-RECORD
+003290     THRU 2300-WRITE-OUTPUT-RECORD-EXIT
+003300     PERFORM 2400-WRITE-REPORT-LINE
+003310     THRU 2400-WRITE-REPORT-LINE-EXIT
+003320     PERFORM 2600-UPDATE-YTD-MASTER
+003330     THRU 2600-UPDATE-YTD-MASTER-EXIT
+003340     ELSE
+003350     PERFORM 2500-WRITE-EXCEPTION-RECORD
+003360     THRU 2500-WRITE-EXCEPTION-RECORD-EXIT
+003370     END-IF
+003380     PERFORM 2700-WRITE-CHECKPOINT
+003390     THRU 2700-WRITE-CHECKPOINT-EXIT
+003400     PERFORM 2100-READ-EMPLOYEE-RECORD
+003410     THRU 2100-READ-EMPLOYEE-RECORD-EXIT
+003420     END-PERFORM.
+003430 2000-PROCESS-EMPLOYEES-EXIT.
+003440     EXIT.
+
+003450 2100-READ-EMPLOYEE-RECORD.
+003460     READ EMPLOYEE-FILE
+003470     AT END
+003480     MOVE "Y" TO EOF-FLAG
+003490     END-READ.
+003500 2100-READ-EMPLOYEE-RECORD-EXIT.
+003510     EXIT.
+
+003520*****************************************************************
+003530* 2150-VALIDATE-RECORD - REJECT BLANK IDS, NON-NUMERIC HOURS,
+003540*                        AND RATES THAT ARE NOT GREATER THAN ZERO
+003550*****************************************************************
+003560 2150-VALIDATE-RECORD.
+003570     SET RECORD-IS-VALID TO TRUE
+003580     MOVE SPACES TO WS-REJECT-TEXT
+003590     EVALUATE TRUE
+003600     WHEN EMP-ID = SPACES
+003610     SET RECORD-IS-INVALID TO TRUE
+003620     MOVE "E01" TO WS-REJECT-CODE
+003630     MOVE "EMPLOYEE ID IS BLANK" TO WS-REJECT-TEXT
+003640     WHEN EMP-HOURS NOT NUMERIC
+003650     SET RECORD-IS-INVALID TO TRUE
+003660     MOVE "E02" TO WS-REJECT-CODE
+003670     MOVE "HOURS NOT NUMERIC/OUT OF RANGE"
+003680     TO WS-REJECT-TEXT
+003690     WHEN EMP-RATE NOT NUMERIC
+003700     SET RECORD-IS-INVALID TO TRUE
+003710     MOVE "E03" TO WS-REJECT-CODE
+003720     MOVE "RATE IS NOT NUMERIC" TO WS-REJECT-TEXT
+003730     WHEN EMP-RATE = ZERO
+003740     SET RECORD-IS-INVALID TO TRUE
+003750     MOVE "E04" TO WS-REJECT-CODE
+003760     MOVE "RATE IS NOT GREATER THAN ZERO"
+003770     TO WS-REJECT-TEXT
+003780     WHEN OTHER
+003790     SET RECORD-IS-VALID TO TRUE
+003800     END-EVALUATE.
+003810 2150-VALIDATE-RECORD-EXIT.
+003820     EXIT.
+
+003830*****************************************************************
+003840* 2200-COMPUTE-PAY - STRAIGHT TIME PLUS 1.5X OVERTIME PREMIUM,
+003850*                    LESS TABLE-DRIVEN TAX WITHHOLDING, EQUALS
+003860*                    NET PAY.
+003870*****************************************************************
+003880 2200-COMPUTE-PAY.
+003890     IF EMP-HOURS > WS-OVERTIME-THRESHOLD
+003900     MOVE WS-OVERTIME-THRESHOLD TO WS-STRAIGHT-HOURS
+003910     COMPUTE WS-OT-HOURS =
+003920     EMP-HOURS - WS-OVERTIME-THRESHOLD
+003930     ELSE
+003940     MOVE EMP-HOURS             TO WS-STRAIGHT-HOURS
+003950     MOVE ZERO                  TO WS-OT-HOURS
+003960     END-IF
+003970     COMPUTE WS-STRAIGHT-PAY ROUNDED =
+003980     WS-STRAIGHT-HOURS * EMP-RATE
+003990     COMPUTE WS-OT-PAY ROUNDED =
+004000     WS-OT-HOURS * EMP-RATE * WS-OVERTIME-MULTIPLIER
+004010     COMPUTE WS-GROSS-PAY ROUNDED =
+004020     WS-STRAIGHT-PAY + WS-OT-PAY
+004030     PERFORM 2250-COMPUTE-WITHHOLDING
+004040     THRU 2250-COMPUTE-WITHHOLDING-EXIT
+004050     COMPUTE WS-NET-PAY ROUNDED =
+004060     WS-GROSS-PAY - WS-TAX-WITHHOLDING
+004070     ADD 1              TO WS-RECORD-COUNT
+004080     ADD WS-GROSS-PAY    TO WS-TOTAL-GROSS-PAY
+004090     ADD WS-NET-PAY      TO WS-TOTAL-NET-PAY.
+004100 2200-COMPUTE-PAY-EXIT.
+004110     EXIT.
+
+004120*****************************************************************
+004130* 2250-COMPUTE-WITHHOLDING - LOOK UP THE HIGHEST TAX BRACKET
+004140*                            WHOSE FLOOR DOES NOT EXCEED GROSS
+004150*                            PAY AND APPLY ITS RATE TO THE
+004160*                            EXCESS OVER THAT FLOOR.
+004170*****************************************************************
+004180 2250-COMPUTE-WITHHOLDING.
+004190     PERFORM VARYING WS-TAX-IDX FROM 1 BY 1
+004200     UNTIL WS-TAX-IDX > 5
+004210     OR WS-BRACKET-FLOOR(WS-TAX-IDX) > WS-GROSS-PAY
+004220     CONTINUE
+004230     END-PERFORM
+004240     SET WS-TAX-IDX DOWN BY 1
+004250     COMPUTE WS-TAX-WITHHOLDING ROUNDED =
+004260     WS-BRACKET-BASE-TAX(WS-TAX-IDX) +
+004270     WS-BRACKET-RATE(WS-TAX-IDX) *
+004280     (WS-GROSS-PAY - WS-BRACKET-FLOOR(WS-TAX-IDX)).
+004290 2250-COMPUTE-WITHHOLDING-EXIT.
+004300     EXIT.
+
+004310 2300-WRITE-OUTPUT-RECORD.
+004320     MOVE EMP-ID         TO EMP-ID-OUT
+004330     MOVE EMP-NAME       TO EMP-NAME-OUT
+004340     MOVE EMP-HOURS      TO EMP-HOURS-OUT
+004350     MOVE EMP-RATE       TO EMP-RATE-OUT
+004360     MOVE WS-TAX-WITHHOLDING TO EMP-DEDUCTION-OUT
+004370     MOVE WS-STRAIGHT-HOURS TO STRAIGHT-HOURS-OUT
+004380     MOVE WS-OT-HOURS       TO OT-HOURS-OUT
+004390     MOVE WS-STRAIGHT-PAY   TO STRAIGHT-PAY-OUT
+004400     MOVE WS-OT-PAY         TO OT-PAY-OUT
+004410     MOVE WS-GROSS-PAY   TO GROSS-PAY-OUT
+004420     MOVE WS-NET-PAY     TO NET-PAY-OUT
+004430     MOVE EMP-BANK-ROUTING TO EMP-BANK-ROUTING-OUT
+004440     MOVE EMP-BANK-ACCOUNT TO EMP-BANK-ACCOUNT-OUT
+004450     WRITE PAYROLL-OUTPUT-RECORD.
+004460 2300-WRITE-OUTPUT-RECORD-EXIT.
+004470     EXIT.
+
+004480 2400-WRITE-REPORT-LINE.
+004490     MOVE EMP-ID         TO RD-EMP-ID
+004500     MOVE EMP-NAME       TO RD-EMP-NAME
+004510     MOVE WS-STRAIGHT-HOURS TO RD-STRAIGHT-HOURS
+004520     MOVE WS-OT-HOURS       TO RD-OT-HOURS
+004530     MOVE EMP-RATE       TO RD-EMP-RATE
+004540     MOVE WS-TAX-WITHHOLDING TO RD-TAX-WITHHOLDING
+004550     MOVE WS-OT-PAY       TO RD-OT-PAY
+004560     MOVE WS-GROSS-PAY   TO RD-GROSS-PAY
+004570     MOVE WS-NET-PAY     TO RD-NET-PAY
+004580     WRITE PAYROLL-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+004590 2400-WRITE-REPORT-LINE-EXIT.
+004600     EXIT.
+
+004610*****************************************************************
+004620* 2500-WRITE-EXCEPTION-RECORD - LOG A REJECTED INPUT RECORD
+004630*****************************************************************
+004640 2500-WRITE-EXCEPTION-RECORD.
+004650     MOVE EMP-ID          TO EXC-EMP-ID
+004660     MOVE EMP-NAME        TO EXC-EMP-NAME
+004670     MOVE WS-REJECT-CODE  TO EXC-REASON-CODE
+004680     MOVE WS-REJECT-TEXT  TO EXC-REASON-TEXT
+004690     WRITE EXCEPTION-RECORD
+004700     ADD 1 TO WS-REJECT-COUNT.
+004710 2500-WRITE-EXCEPTION-RECORD-EXIT.
+004720     EXIT.
+
+004730*****************************************************************
+004740* 2600-UPDATE-YTD-MASTER - ADD THIS PERIOD'S HOURS, GROSS PAY,
+004750*                          AND DEDUCTION INTO THE EMPLOYEE'S
+004760*                          CUMULATIVE YTD RECORD. A FIRST-TIME
+004770*                          EMPLOYEE GETS A NEW YTD RECORD.
+004780*****************************************************************
+004790 2600-UPDATE-YTD-MASTER.
+004800     MOVE "N" TO WS-YTD-FOUND-SWITCH
+004810     MOVE EMP-ID TO YTD-EMP-ID
+004820     READ YTD-FILE
+004830     INVALID KEY
+004840     MOVE ZERO TO YTD-HOURS
+004850     MOVE ZERO TO YTD-GROSS-PAY
+004860     MOVE ZERO TO YTD-DEDUCTION
+004870     MOVE ZERO TO YTD-NET-PAY
+004880     MOVE ZERO TO YTD-PAY-PERIODS
+004890     NOT INVALID KEY
+004900     MOVE "Y" TO WS-YTD-FOUND-SWITCH
+004910     END-READ
+004920     MOVE EMP-ID           TO YTD-EMP-ID
+004930     ADD WS-STRAIGHT-HOURS TO YTD-HOURS
+004940     ADD WS-OT-HOURS       TO YTD-HOURS
+004950     ADD WS-GROSS-PAY      TO YTD-GROSS-PAY
+004960     ADD WS-TAX-WITHHOLDING TO YTD-DEDUCTION
+004970     ADD WS-NET-PAY        TO YTD-NET-PAY
+004980     ADD 1                 TO YTD-PAY-PERIODS
+004990     IF YTD-RECORD-WAS-FOUND
+005000     REWRITE YTD-MASTER-RECORD
+005010     ELSE
+005020     WRITE YTD-MASTER-RECORD
+005030     END-IF.
+005040 2600-UPDATE-YTD-MASTER-EXIT.
+005050     EXIT.
+
+005060*****************************************************************
+005070* 2700-WRITE-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+005080*                         SNAPSHOT POSITION AND RUNNING TOTALS
+005090*****************************************************************
+005100 2700-WRITE-CHECKPOINT.
+005110     ADD 1 TO WS-SINCE-CHECKPOINT
+005120     IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+005130     MOVE EMP-ID             TO CHK-LAST-EMP-ID
+005140     MOVE WS-RECORD-COUNT    TO CHK-RECORD-COUNT
+005150     MOVE WS-REJECT-COUNT    TO CHK-REJECT-COUNT
+005160     MOVE WS-TOTAL-GROSS-PAY TO CHK-TOTAL-GROSS-PAY
+005170     MOVE WS-TOTAL-NET-PAY   TO CHK-TOTAL-NET-PAY
+005180     WRITE CHECKPOINT-RECORD
+005190     MOVE ZERO TO WS-SINCE-CHECKPOINT
+005200     END-IF.
+005210 2700-WRITE-CHECKPOINT-EXIT.
+005220     EXIT.
+
+005230*****************************************************************
+005240* 3000-TERMINATE - PRINT GRAND TOTAL LINE AND CLOSE FILES
+005250*****************************************************************
+005260 3000-TERMINATE.
+005270     MOVE WS-TOTAL-GROSS-PAY TO RT-TOTAL-GROSS-PAY
+005280     MOVE WS-TOTAL-NET-PAY   TO RT-TOTAL-NET-PAY
+005290     WRITE PAYROLL-REPORT-LINE FROM WS-REPORT-TOTAL-LINE
+005300     CLOSE EMPLOYEE-FILE
+005310     CLOSE OUTPUT-FILE
+005320     CLOSE PAYROLL-REPORT
+005330     CLOSE EXCEPTION-FILE
+005340     CLOSE CHECKPOINT-FILE
+005350     CLOSE YTD-FILE.
+005360 3000-TERMINATE-EXIT.
+005370     EXIT.
 
 
