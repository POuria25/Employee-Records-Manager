@@ -0,0 +1,318 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ACH-GENERATOR.
+000120 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000130 INSTALLATION. CORPORATE-PAYROLL.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* 2026-08-08 RLS   ORIGINAL VERSION - READS THE PAYROLL OUTPUT
+000210*                  FILE PRODUCED BY MODIFY-RECORDS (WITH BANK
+000220*                  ROUTING/ACCOUNT NUMBERS CARRIED FROM THE
+000230*                  EMPLOYEE MASTER) AND BUILDS A NACHA-STYLE ACH
+000240*                  CREDIT BATCH FOR DIRECT DEPOSIT OF NET PAY.
+000245* 2026-08-08 RLS   ACH-FC-BLOCK-COUNT WAS HARDCODED TO 1 AND NO
+000246*                  PADDING RECORDS WERE EVER WRITTEN, SO THE FILE
+000247*                  DISAGREED WITH ITS OWN ACH-FH-BLOCKING-FACTOR
+000248*                  OF "10" FOR ANY PAYROLL OF MORE THAN A FEW
+000249*                  ENROLLED EMPLOYEES. 3000-TERMINATE NOW COMPUTES
+000250*                  THE BLOCK COUNT FROM THE ACTUAL RECORD COUNT
+000251*                  (FILE HEADER, BATCH HEADER, ONE ENTRY DETAIL
+000252*                  PER ENROLLED EMPLOYEE, BATCH CONTROL, FILE
+000253*                  CONTROL) AND WRITES 9-FILLED PADDING RECORDS
+000254*                  AFTER THE FILE CONTROL RECORD TO ROUND THE
+000255*                  FILE OUT TO A WHOLE NUMBER OF 10-RECORD BLOCKS.
+000256*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT PAYROLL-OUTPUT-FILE ASSIGN TO "OUTFILE"
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000310     SELECT ACH-FILE ASSIGN TO "ACHFILE"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350*****************************************************************
+000360* PAYROLL-OUTPUT-FILE - COMPUTED PAYROLL DETAIL WRITTEN BY
+000370*                       MODIFY-RECORDS (SEE PAYOUTREC COPYBOOK)
+000380*****************************************************************
+000390 FD  PAYROLL-OUTPUT-FILE.
+000400     COPY PAYOUTREC.
+
+000410*****************************************************************
+000420* ACH-FILE - THE NACHA-STYLE ACH BATCH FILE. EVERY RECORD IS A
+000430*            FIXED 94-BYTE LINE AS REQUIRED BY THE ACH FORMAT.
+000440*****************************************************************
+000450 FD  ACH-FILE.
+000460 01  ACH-RECORD                  PIC X(94).
+
+000470 WORKING-STORAGE SECTION.
+000480 77  WS-RUN-DATE                 PIC 9(06).
+000490 77  WS-RUN-TIME                 PIC 9(08).
+000500 77  WS-ENTRY-COUNT               PIC 9(06) VALUE ZERO.
+000510 77  WS-ENTRY-HASH                PIC 9(10) VALUE ZERO.
+000520 77  WS-TOTAL-CREDIT-AMOUNT       PIC 9(10)V99 VALUE ZERO.
+000530 77  WS-TRACE-SEQUENCE            PIC 9(07) VALUE ZERO.
+000540 77  WS-DFI-ID-NUMERIC            PIC 9(08).
+000541 77  WS-TOTAL-RECORD-COUNT        PIC 9(06) VALUE ZERO.
+000542 77  WS-BLOCK-REMAINDER           PIC 9(02) VALUE ZERO.
+000543 77  WS-PAD-RECORD-COUNT          PIC 9(02) VALUE ZERO.
+000544 77  WS-PAD-INDEX                 PIC 9(02) VALUE ZERO.
+
+000545*****************************************************************
+000546* ACH-PADDING-RECORD - 9-FILLED FILLER RECORD WRITTEN AFTER THE
+000547*                      FILE CONTROL RECORD TO ROUND THE FILE OUT
+000548*                      TO A MULTIPLE OF THE BLOCKING FACTOR
+000549*****************************************************************
+000551 01  ACH-PADDING-RECORD           PIC X(94) VALUE ALL "9".
+
+000550 01  WS-FLAGS.
+000560     05  EOF-FLAG            PIC X(01) VALUE "N".
+000570         88  END-OF-PAYROLL-FILE     VALUE "Y".
+
+000580*****************************************************************
+000590* ACH-FILE-HEADER-RECORD - ONE PER FILE, IDENTIFIES ORIGIN AND
+000600*                          DESTINATION OF THE BATCH
+000610*****************************************************************
+000620 01  ACH-FILE-HEADER-RECORD.
+000630     05  ACH-FH-RECORD-TYPE      PIC X(01) VALUE "1".
+000640     05  ACH-FH-PRIORITY-CODE    PIC X(02) VALUE "01".
+000650     05  ACH-FH-IMMED-DEST       PIC X(10) VALUE " 091000019".
+000660     05  ACH-FH-IMMED-ORIGIN     PIC X(10) VALUE " 104567890".
+000670     05  ACH-FH-FILE-DATE        PIC 9(06).
+000680     05  ACH-FH-FILE-TIME        PIC 9(04).
+000690     05  ACH-FH-FILE-ID-MODIFIER PIC X(01) VALUE "A".
+000700     05  ACH-FH-RECORD-SIZE      PIC X(03) VALUE "094".
+000710     05  ACH-FH-BLOCKING-FACTOR  PIC X(02) VALUE "10".
+000720     05  ACH-FH-FORMAT-CODE      PIC X(01) VALUE "1".
+000730     05  ACH-FH-DEST-NAME        PIC X(23) VALUE
+000740         "RECEIVING BANK".
+000750     05  ACH-FH-ORIGIN-NAME      PIC X(23) VALUE
+000760         "CORPORATE PAYROLL".
+000770     05  ACH-FH-REFERENCE-CODE   PIC X(08) VALUE SPACES.
+
+000780*****************************************************************
+000790* ACH-BATCH-HEADER-RECORD - ONE PER BATCH, DESCRIBES THE COMPANY
+000800*                           AND EFFECTIVE ENTRY DATE
+000810*****************************************************************
+000820 01  ACH-BATCH-HEADER-RECORD.
+000830     05  ACH-BH-RECORD-TYPE      PIC X(01) VALUE "5".
+000840     05  ACH-BH-SERVICE-CLASS    PIC X(03) VALUE "220".
+000850     05  ACH-BH-COMPANY-NAME     PIC X(16) VALUE
+000860         "CORPORATE PAYRL".
+000870     05  ACH-BH-DISCRETIONARY-DATA PIC X(20) VALUE SPACES.
+000880     05  ACH-BH-COMPANY-ID       PIC X(10) VALUE "1104567890".
+000890     05  ACH-BH-ENTRY-CLASS-CODE PIC X(03) VALUE "PPD".
+000900     05  ACH-BH-ENTRY-DESCRIPTION PIC X(10) VALUE "PAYROLL".
+000910     05  ACH-BH-DESCRIPTIVE-DATE PIC 9(06).
+000920     05  ACH-BH-EFFECTIVE-DATE   PIC 9(06).
+000930     05  ACH-BH-SETTLEMENT-DATE  PIC X(03) VALUE SPACES.
+000940     05  ACH-BH-ORIGINATOR-STATUS PIC X(01) VALUE "1".
+000950     05  ACH-BH-ORIGIN-DFI-ID    PIC X(08) VALUE "10456789".
+000960     05  ACH-BH-BATCH-NUMBER     PIC 9(07) VALUE 1.
+
+000970*****************************************************************
+000980* ACH-ENTRY-DETAIL-RECORD - ONE PER EMPLOYEE, CARRIES THE NET
+000990*                           PAY CREDIT TO THE EMPLOYEE'S ACCOUNT
+001000*****************************************************************
+001010 01  ACH-ENTRY-DETAIL-RECORD.
+001020     05  ACH-ED-RECORD-TYPE      PIC X(01) VALUE "6".
+001030     05  ACH-ED-TRANSACTION-CODE PIC X(02) VALUE "22".
+001040     05  ACH-ED-RECEIVING-DFI-ID PIC X(08).
+001050     05  ACH-ED-CHECK-DIGIT      PIC X(01).
+001060     05  ACH-ED-DFI-ACCOUNT-NUMBER PIC X(17).
+001070     05  ACH-ED-AMOUNT           PIC 9(08)V99.
+001080     05  ACH-ED-INDIVIDUAL-ID    PIC X(15).
+001090     05  ACH-ED-INDIVIDUAL-NAME  PIC X(22).
+001100     05  ACH-ED-DISCRETIONARY-DATA PIC X(02) VALUE SPACES.
+001110     05  ACH-ED-ADDENDA-INDICATOR PIC X(01) VALUE "0".
+001120     05  ACH-ED-TRACE-NUMBER     PIC 9(15).
+
+001130*****************************************************************
+001140* ACH-BATCH-CONTROL-RECORD - ONE PER BATCH, CARRIES BATCH TOTALS
+001150*****************************************************************
+001160 01  ACH-BATCH-CONTROL-RECORD.
+001170     05  ACH-BC-RECORD-TYPE      PIC X(01) VALUE "8".
+001180     05  ACH-BC-SERVICE-CLASS    PIC X(03) VALUE "220".
+001190     05  ACH-BC-ENTRY-COUNT      PIC 9(06).
+001200     05  ACH-BC-ENTRY-HASH       PIC 9(10).
+001210     05  ACH-BC-TOTAL-DEBIT      PIC 9(10)V99 VALUE ZERO.
+001220     05  ACH-BC-TOTAL-CREDIT     PIC 9(10)V99.
+001230     05  ACH-BC-COMPANY-ID       PIC X(10) VALUE "1104567890".
+001240     05  ACH-BC-MAC              PIC X(19) VALUE SPACES.
+001250     05  ACH-BC-RESERVED         PIC X(06) VALUE SPACES.
+001260     05  ACH-BC-ORIGIN-DFI-ID    PIC X(08) VALUE "10456789".
+001270     05  ACH-BC-BATCH-NUMBER     PIC 9(07) VALUE 1.
+
+001280*****************************************************************
+001290* ACH-FILE-CONTROL-RECORD - ONE PER FILE, CARRIES FILE TOTALS
+001300*****************************************************************
+001310 01  ACH-FILE-CONTROL-RECORD.
+001320     05  ACH-FC-RECORD-TYPE      PIC X(01) VALUE "9".
+001330     05  ACH-FC-BATCH-COUNT      PIC 9(06) VALUE 1.
+001340     05  ACH-FC-BLOCK-COUNT      PIC 9(06).
+001350     05  ACH-FC-ENTRY-COUNT      PIC 9(08).
+001360     05  ACH-FC-ENTRY-HASH       PIC 9(10).
+001370     05  ACH-FC-TOTAL-DEBIT      PIC 9(10)V99 VALUE ZERO.
+001380     05  ACH-FC-TOTAL-CREDIT     PIC 9(10)V99.
+001390     05  ACH-FC-RESERVED         PIC X(39) VALUE SPACES.
+
+001400 PROCEDURE DIVISION.
+001410*****************************************************************
+001420* 0000-MAINLINE - BUILD THE FILE HEADER, ONE BATCH OF ENTRY
+001430*                 DETAIL RECORDS, THE BATCH CONTROL, AND THE
+001440*                 FILE CONTROL RECORD
+001450*****************************************************************
+001460 0000-MAINLINE.
+001470     PERFORM 1000-INITIALIZE
+001480         THRU 1000-INITIALIZE-EXIT
+001490     PERFORM 2000-PROCESS-PAYROLL-RECORDS
+001500         THRU 2000-PROCESS-PAYROLL-RECORDS-EXIT
+001510     PERFORM 3000-TERMINATE
+001520         THRU 3000-TERMINATE-EXIT
+001530     STOP RUN.
+
+001540*****************************************************************
+001550* 1000-INITIALIZE - OPEN FILES AND WRITE THE FILE AND BATCH
+001560*                   HEADER RECORDS
+001570*****************************************************************
+001580 1000-INITIALIZE.
+001590     ACCEPT WS-RUN-DATE FROM DATE
+001600     ACCEPT WS-RUN-TIME FROM TIME
+001610     OPEN INPUT PAYROLL-OUTPUT-FILE
+001620     OPEN OUTPUT ACH-FILE
+001630     MOVE WS-RUN-DATE           TO ACH-FH-FILE-DATE
+001640     MOVE WS-RUN-TIME(1:4)      TO ACH-FH-FILE-TIME
+001650     WRITE ACH-RECORD FROM ACH-FILE-HEADER-RECORD
+001660     MOVE WS-RUN-DATE           TO ACH-BH-DESCRIPTIVE-DATE
+001670     MOVE WS-RUN-DATE           TO ACH-BH-EFFECTIVE-DATE
+001680     WRITE ACH-RECORD FROM ACH-BATCH-HEADER-RECORD.
+001690 1000-INITIALIZE-EXIT.
+001700     EXIT.
+
+001710*****************************************************************
+001720* 2000-PROCESS-PAYROLL-RECORDS - ONE ENTRY DETAIL RECORD PER
+001730*                                EMPLOYEE CARRYING A NET PAY
+001740*                                CREDIT TO THEIR ACCOUNT
+001750*****************************************************************
+001760 2000-PROCESS-PAYROLL-RECORDS.
+001770     PERFORM 2100-READ-PAYROLL-RECORD
+001780         THRU 2100-READ-PAYROLL-RECORD-EXIT
+001790     PERFORM UNTIL END-OF-PAYROLL-FILE
+001800         PERFORM 2200-WRITE-ENTRY-DETAIL
+001810             THRU 2200-WRITE-ENTRY-DETAIL-EXIT
+001820         PERFORM 2100-READ-PAYROLL-RECORD
+001830             THRU 2100-READ-PAYROLL-RECORD-EXIT
+001840     END-PERFORM.
+001850 2000-PROCESS-PAYROLL-RECORDS-EXIT.
+001860     EXIT.
+
+001870 2100-READ-PAYROLL-RECORD.
+001880     READ PAYROLL-OUTPUT-FILE
+001890         AT END
+001900             MOVE "Y" TO EOF-FLAG
+001910     END-READ.
+001920 2100-READ-PAYROLL-RECORD-EXIT.
+001930     EXIT.
+
+001940*****************************************************************
+001950* 2200-WRITE-ENTRY-DETAIL - SKIPS EMPLOYEES WITH NO BANK ROUTING
+001960*                           NUMBER ON FILE (NOT ENROLLED IN
+001970*                           DIRECT DEPOSIT) AND ACCUMULATES THE
+001980*                           BATCH/FILE CONTROL TOTALS FOR EVERY
+001990*                           EMPLOYEE THAT IS WRITTEN
+002000*****************************************************************
+002010 2200-WRITE-ENTRY-DETAIL.
+002020     IF EMP-BANK-ROUTING-OUT = SPACES
+002030             OR EMP-BANK-ROUTING-OUT = ZEROS
+002040         CONTINUE
+002050     ELSE
+002060         ADD 1 TO WS-TRACE-SEQUENCE
+002070         MOVE EMP-BANK-ROUTING-OUT(1:8)
+002080             TO ACH-ED-RECEIVING-DFI-ID
+002090         MOVE EMP-BANK-ROUTING-OUT(9:1) TO ACH-ED-CHECK-DIGIT
+002100         MOVE EMP-BANK-ACCOUNT-OUT
+002110             TO ACH-ED-DFI-ACCOUNT-NUMBER
+002120         MOVE NET-PAY-OUT               TO ACH-ED-AMOUNT
+002130         MOVE EMP-ID-OUT                TO ACH-ED-INDIVIDUAL-ID
+002140         MOVE EMP-NAME-OUT              TO ACH-ED-INDIVIDUAL-NAME
+002150         MOVE ACH-BH-ORIGIN-DFI-ID
+002160             TO ACH-ED-TRACE-NUMBER(1:8)
+002170         MOVE WS-TRACE-SEQUENCE
+002180             TO ACH-ED-TRACE-NUMBER(9:7)
+002190         WRITE ACH-RECORD FROM ACH-ENTRY-DETAIL-RECORD
+002200         ADD 1 TO WS-ENTRY-COUNT
+002210         ADD NET-PAY-OUT TO WS-TOTAL-CREDIT-AMOUNT
+002220         MOVE ACH-ED-RECEIVING-DFI-ID TO WS-DFI-ID-NUMERIC
+002230         ADD WS-DFI-ID-NUMERIC TO WS-ENTRY-HASH
+002240     END-IF.
+002250 2200-WRITE-ENTRY-DETAIL-EXIT.
+002260     EXIT.
+
+002270*****************************************************************
+002280* 3000-TERMINATE - WRITE THE BATCH AND FILE CONTROL RECORDS AND
+002290*                  CLOSE THE FILES
+002300*****************************************************************
+002310 3000-TERMINATE.
+002320     MOVE WS-ENTRY-COUNT         TO ACH-BC-ENTRY-COUNT
+002330     MOVE WS-ENTRY-HASH          TO ACH-BC-ENTRY-HASH
+002340     MOVE WS-TOTAL-CREDIT-AMOUNT TO ACH-BC-TOTAL-CREDIT
+002350     WRITE ACH-RECORD FROM ACH-BATCH-CONTROL-RECORD
+002360     MOVE 1                      TO ACH-FC-BATCH-COUNT
+002370     PERFORM 3100-COMPUTE-BLOCK-COUNT
+002371         THRU 3100-COMPUTE-BLOCK-COUNT-EXIT
+002380     MOVE WS-ENTRY-COUNT         TO ACH-FC-ENTRY-COUNT
+002390     MOVE WS-ENTRY-HASH          TO ACH-FC-ENTRY-HASH
+002400     MOVE WS-TOTAL-CREDIT-AMOUNT TO ACH-FC-TOTAL-CREDIT
+002410     WRITE ACH-RECORD FROM ACH-FILE-CONTROL-RECORD
+002412     PERFORM 3200-WRITE-PADDING-RECORDS
+002414         THRU 3200-WRITE-PADDING-RECORDS-EXIT
+002420     CLOSE PAYROLL-OUTPUT-FILE
+002430     CLOSE ACH-FILE.
+002440 3000-TERMINATE-EXIT.
+002450     EXIT.
+
+002451*****************************************************************
+002452* 3100-COMPUTE-BLOCK-COUNT - BLOCK COUNT IS THE TOTAL RECORD
+002453*                            COUNT (FILE HEADER, BATCH HEADER,
+002454*                            ONE ENTRY DETAIL PER ENROLLED
+002455*                            EMPLOYEE, BATCH CONTROL, FILE
+002456*                            CONTROL, AND ANY PADDING RECORDS
+002457*                            NEEDED) DIVIDED BY THE 10-RECORD
+002458*                            BLOCKING FACTOR IN ACH-FH-BLOCKING-
+002459*                            FACTOR
+002460*****************************************************************
+002461 3100-COMPUTE-BLOCK-COUNT.
+002462     COMPUTE WS-TOTAL-RECORD-COUNT = WS-ENTRY-COUNT + 4
+002463     DIVIDE WS-TOTAL-RECORD-COUNT BY 10
+002464         GIVING ACH-FC-BLOCK-COUNT
+002465         REMAINDER WS-BLOCK-REMAINDER
+002466     IF WS-BLOCK-REMAINDER = ZERO
+002467         MOVE ZERO TO WS-PAD-RECORD-COUNT
+002468     ELSE
+002469         COMPUTE WS-PAD-RECORD-COUNT = 10 - WS-BLOCK-REMAINDER
+002470         ADD 1 TO ACH-FC-BLOCK-COUNT
+002471     END-IF.
+002472 3100-COMPUTE-BLOCK-COUNT-EXIT.
+002473     EXIT.
+
+002474*****************************************************************
+002475* 3200-WRITE-PADDING-RECORDS - ROUNDS THE FILE OUT TO A WHOLE
+002476*                              NUMBER OF 10-RECORD BLOCKS
+002477*****************************************************************
+002478 3200-WRITE-PADDING-RECORDS.
+002479     PERFORM 3210-WRITE-ONE-PADDING-RECORD
+002480         THRU 3210-WRITE-ONE-PADDING-RECORD-EXIT
+002481         VARYING WS-PAD-INDEX FROM 1 BY 1
+002482         UNTIL WS-PAD-INDEX > WS-PAD-RECORD-COUNT.
+002483 3200-WRITE-PADDING-RECORDS-EXIT.
+002484     EXIT.
+
+002485 3210-WRITE-ONE-PADDING-RECORD.
+002486     WRITE ACH-RECORD FROM ACH-PADDING-RECORD.
+002487 3210-WRITE-ONE-PADDING-RECORD-EXIT.
+002488     EXIT.
+
