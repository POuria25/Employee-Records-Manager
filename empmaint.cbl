@@ -0,0 +1,352 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EMP-MAINTAIN.
+000120 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000130 INSTALLATION. CORPORATE-PAYROLL.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* 2026-08-08 RLS   ORIGINAL VERSION - APPLIES ADD/CHANGE/DELETE
+000210*                  MAINTENANCE TRANSACTIONS AGAINST THE INDEXED
+000220*                  EMPLOYEE MASTER (EMPMAST) BUILT BY CONVERTING
+000230*                  EMPLOYEE-FILE TO ORGANIZATION INDEXED.
+000240* 2026-08-08 RLS   EVERY EMP-RATE/EMP-DEDUCTION CHANGE APPLIED BY
+000250*                  A "C" TRANSACTION IS NOW APPENDED, BEFORE AND
+000260*                  AFTER, TO AN AUDIT LOG WITH THE RUN DATE/TIME.
+000270*                  (THIS IS WHERE EMP-RATE/EMP-DEDUCTION ACTUALLY
+000280*                  CHANGE NOW THAT MODIFY-RECORDS ONLY COMPUTES A
+000290*                  PAYCHECK AND NO LONGER ALTERS THE MASTER.)
+000300* 2026-08-08 RLS   CARRIES EMP-DEPT THROUGH ADD AND CHANGE
+000310*                  TRANSACTIONS (SEE EMPMREC/TRANREC COPYBOOKS).
+000320* 2026-08-08 RLS   CARRIES BANK ROUTING/ACCOUNT NUMBERS THROUGH
+000330*                  ADD AND CHANGE TRANSACTIONS FOR DIRECT DEPOSIT.
+000335* 2026-08-08 RLS   1000-INITIALIZE NOW CREATES EMPMAST EMPTY ON
+000336*                  A FIRST RUN INSTEAD OF FAILING TO OPEN I-O
+000337*                  AGAINST A FILE THAT DOES NOT YET EXIST (SAME
+000338*                  BOOTSTRAP PATTERN MODIFY-RECORDS USES FOR
+000339*                  YTDMAST) - OTHERWISE THERE WAS NO WAY TO EVER
+000340*                  GET THE FIRST EMPLOYEE INTO THE MASTER.
+000341*****************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT EMPLOYEE-FILE ASSIGN TO "EMPMAST"
+000390     ORGANIZATION IS INDEXED
+000400     ACCESS MODE IS DYNAMIC
+000410     RECORD KEY IS EMP-ID
+000420     FILE STATUS IS WS-EMPFILE-STATUS.
+000430     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+000440     ORGANIZATION IS LINE SEQUENTIAL.
+000450     SELECT MAINT-REPORT ASSIGN TO "MAINTRPT"
+000460     ORGANIZATION IS LINE SEQUENTIAL.
+000470     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000480     ORGANIZATION IS LINE SEQUENTIAL.
+
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510*****************************************************************
+000520* EMPLOYEE-FILE - INDEXED EMPLOYEE MASTER, KEYED ON EMP-ID
+000530*****************************************************************
+000540 FD  EMPLOYEE-FILE.
+000550     COPY EMPMREC.
+
+000560*****************************************************************
+000570* TRANSACTION-FILE - ADD/CHANGE/DELETE MAINTENANCE INPUT
+000580*****************************************************************
+000590 FD  TRANSACTION-FILE.
+000600     COPY TRANREC.
+
+000610*****************************************************************
+000620* MAINT-REPORT - ONE LINE PER TRANSACTION, ACCEPTED OR REJECTED
+000630*****************************************************************
+000640 FD  MAINT-REPORT.
+000650 01  MAINT-REPORT-LINE       PIC X(80).
+
+000660*****************************************************************
+000670* AUDIT-FILE - BEFORE/AFTER RATE AND DEDUCTION FOR EVERY "C"
+000680*              TRANSACTION APPLIED, WITH THE RUN DATE AND TIME
+000690*****************************************************************
+000700 FD  AUDIT-FILE.
+000710 01  AUDIT-RECORD.
+000720     05  AUD-RUN-DATE            PIC 9(06).
+000730     05  FILLER                  PIC X(01) VALUE SPACES.
+000740     05  AUD-RUN-TIME            PIC 9(08).
+000750     05  FILLER                  PIC X(01) VALUE SPACES.
+000760     05  AUD-EMP-ID              PIC X(03).
+000770     05  FILLER                  PIC X(01) VALUE SPACES.
+000780     05  AUD-RATE-BEFORE         PIC 9(02)V99.
+000790     05  FILLER                  PIC X(01) VALUE SPACES.
+000800     05  AUD-RATE-AFTER          PIC 9(02)V99.
+000810     05  FILLER                  PIC X(01) VALUE SPACES.
+000820     05  AUD-DEDUCTION-BEFORE    PIC 9(02).
+000830     05  FILLER                  PIC X(01) VALUE SPACES.
+000840     05  AUD-DEDUCTION-AFTER     PIC 9(02).
+
+000850 WORKING-STORAGE SECTION.
+000860 77  WS-EMPFILE-STATUS        PIC X(02).
+000870 77  WS-RUN-DATE              PIC 9(06).
+000880 77  WS-RUN-TIME              PIC 9(08).
+
+000890 01  WS-CHANGE-AUDIT.
+000900     05  WS-OLD-RATE         PIC 9(02)V99.
+000910     05  WS-OLD-DEDUCTION    PIC 9(02).
+
+000920 01  WS-FLAGS.
+000930     05  EOF-FLAG            PIC X(01) VALUE "N".
+000940     88  END-OF-TRANSACTIONS     VALUE "Y".
+
+000950 01  WS-COUNTERS.
+000960     05  WS-ADD-COUNT        PIC 9(05) VALUE ZERO.
+000970     05  WS-CHANGE-COUNT     PIC 9(05) VALUE ZERO.
+000980     05  WS-DELETE-COUNT     PIC 9(05) VALUE ZERO.
+000990     05  WS-REJECT-COUNT     PIC 9(05) VALUE ZERO.
+
+001000 01  WS-REPORT-HEADING.
+001010     05  FILLER              PIC X(30) VALUE
+001020     "EMPLOYEE MASTER MAINTENANCE".
+001030     05  FILLER              PIC X(50) VALUE SPACES.
+
+001040 01  WS-REPORT-DETAIL-LINE.
+001050     05  RD-ACTION-CODE      PIC X(01).
+001060     05  FILLER              PIC X(02) VALUE SPACES.
+001070     05  RD-EMP-ID           PIC X(03).
+001080     05  FILLER              PIC X(02) VALUE SPACES.
+001090     05  RD-EMP-NAME         PIC X(15).
+001100     05  FILLER              PIC X(02) VALUE SPACES.
+001110     05  RD-RESULT           PIC X(10).
+001120     05  FILLER              PIC X(02) VALUE SPACES.
+001130     05  RD-REASON           PIC X(30).
+
+001140 01  WS-REPORT-TOTAL-LINE.
+001150     05  FILLER              PIC X(08) VALUE "ADDS:".
+001160     05  RT-ADD-COUNT        PIC ZZ,ZZ9.
+001170     05  FILLER              PIC X(04) VALUE SPACES.
+001180     05  FILLER              PIC X(10) VALUE "CHANGES:".
+001190     05  RT-CHANGE-COUNT     PIC ZZ,ZZ9.
+001200     05  FILLER              PIC X(04) VALUE SPACES.
+001210     05  FILLER              PIC X(10) VALUE "DELETES:".
+001220     05  RT-DELETE-COUNT     PIC ZZ,ZZ9.
+001230     05  FILLER              PIC X(04) VALUE SPACES.
+001240     05  FILLER              PIC X(10) VALUE "REJECTED:".
+001250     05  RT-REJECT-COUNT     PIC ZZ,ZZ9.
+
+001260 PROCEDURE DIVISION.
+001270*****************************************************************
+001280* 0000-MAINLINE - APPLY MAINTENANCE TRANSACTIONS TO THE MASTER
+001290*****************************************************************
+001300 0000-MAINLINE.
+001310     PERFORM 1000-INITIALIZE
+001320     THRU 1000-INITIALIZE-EXIT
+001330     PERFORM 2000-PROCESS-TRANSACTIONS
+001340     THRU 2000-PROCESS-TRANSACTIONS-EXIT
+001350     PERFORM 3000-TERMINATE
+001360     THRU 3000-TERMINATE-EXIT
+001370     STOP RUN.
+
+001380*****************************************************************
+001390* 1000-INITIALIZE - OPEN FILES AND PRINT THE REPORT HEADING
+001400*****************************************************************
+001410 1000-INITIALIZE.
+001420     ACCEPT WS-RUN-DATE FROM DATE
+001430     ACCEPT WS-RUN-TIME FROM TIME
+001440     PERFORM 1100-OPEN-EMPLOYEE-MASTER
+001442     THRU 1100-OPEN-EMPLOYEE-MASTER-EXIT
+001450     OPEN INPUT TRANSACTION-FILE
+001460     OPEN OUTPUT MAINT-REPORT
+001470     OPEN EXTEND AUDIT-FILE
+001480     WRITE MAINT-REPORT-LINE FROM WS-REPORT-HEADING.
+001490 1000-INITIALIZE-EXIT.
+001500     EXIT.
+
+001502*****************************************************************
+001504* 1100-OPEN-EMPLOYEE-MASTER - OPEN THE EMPLOYEE MASTER FOR
+001506*                             UPDATE. IF THIS IS THE FIRST RUN
+001508*                             AND EMPMAST DOES NOT YET EXIST,
+001509*                             CREATE IT EMPTY FIRST.
+001510*****************************************************************
+001512 1100-OPEN-EMPLOYEE-MASTER.
+001514     OPEN I-O EMPLOYEE-FILE
+001516     IF WS-EMPFILE-STATUS = "35"
+001518     OPEN OUTPUT EMPLOYEE-FILE
+001520     CLOSE EMPLOYEE-FILE
+001522     OPEN I-O EMPLOYEE-FILE
+001524     END-IF.
+001526 1100-OPEN-EMPLOYEE-MASTER-EXIT.
+001528     EXIT.
+
+001510*****************************************************************
+001520* 2000-PROCESS-TRANSACTIONS - READ/APPLY/LOG LOOP
+001530*****************************************************************
+001540 2000-PROCESS-TRANSACTIONS.
+001550     PERFORM 2100-READ-TRANSACTION
+001560     THRU 2100-READ-TRANSACTION-EXIT
+001570     PERFORM UNTIL END-OF-TRANSACTIONS
+001580     PERFORM 2200-APPLY-TRANSACTION
+001590     THRU 2200-APPLY-TRANSACTION-EXIT
+001600     PERFORM 2100-READ-TRANSACTION
+001610     THRU 2100-READ-TRANSACTION-EXIT
+001620     END-PERFORM.
+001630 2000-PROCESS-TRANSACTIONS-EXIT.
+001640     EXIT.
+
+001650 2100-READ-TRANSACTION.
+001660     READ TRANSACTION-FILE
+001670     AT END
+001680     MOVE "Y" TO EOF-FLAG
+001690     END-READ.
+001700 2100-READ-TRANSACTION-EXIT.
+001710     EXIT.
+
+001720*****************************************************************
+001730* 2200-APPLY-TRANSACTION - DISPATCH ON THE TRANSACTION ACTION
+001740*                          CODE TO ADD, CHANGE, OR DELETE
+001750*****************************************************************
+001760 2200-APPLY-TRANSACTION.
+001770     EVALUATE TRAN-ACTION-CODE
+001780     WHEN "A"
+001790     PERFORM 2300-ADD-EMPLOYEE
+001800     THRU 2300-ADD-EMPLOYEE-EXIT
+001810     WHEN "C"
+001820     PERFORM 2400-CHANGE-EMPLOYEE
+001830     THRU 2400-CHANGE-EMPLOYEE-EXIT
+001840     WHEN "D"
+001850     PERFORM 2500-DELETE-EMPLOYEE
+001860     THRU 2500-DELETE-EMPLOYEE-EXIT
+001870     WHEN OTHER
+001880     MOVE "REJECTED"  TO RD-RESULT
+001890     MOVE "UNKNOWN ACTION CODE" TO RD-REASON
+001900     ADD 1 TO WS-REJECT-COUNT
+001910     PERFORM 2600-WRITE-REPORT-LINE
+001920     THRU 2600-WRITE-REPORT-LINE-EXIT
+001930     END-EVALUATE.
+001940 2200-APPLY-TRANSACTION-EXIT.
+001950     EXIT.
+
+001960*****************************************************************
+001970* 2300-ADD-EMPLOYEE - CREATE A NEW MASTER RECORD
+001980*****************************************************************
+001990 2300-ADD-EMPLOYEE.
+002000     MOVE TRAN-EMP-ID         TO EMP-ID
+002010     MOVE TRAN-EMP-NAME       TO EMP-NAME
+002020     MOVE TRAN-EMP-DEPT       TO EMP-DEPT
+002030     MOVE TRAN-EMP-HOURS      TO EMP-HOURS
+002040     MOVE TRAN-EMP-RATE       TO EMP-RATE
+002050     MOVE TRAN-EMP-DEDUCTION  TO EMP-DEDUCTION
+002060     MOVE TRAN-BANK-ROUTING   TO EMP-BANK-ROUTING
+002070     MOVE TRAN-BANK-ACCOUNT   TO EMP-BANK-ACCOUNT
+002080     WRITE EMP-MASTER-RECORD
+002090     INVALID KEY
+002100     MOVE "REJECTED" TO RD-RESULT
+002110     MOVE "EMPLOYEE ID ALREADY EXISTS" TO RD-REASON
+002120     ADD 1 TO WS-REJECT-COUNT
+002130     NOT INVALID KEY
+002140     MOVE "ADDED"    TO RD-RESULT
+002150     MOVE SPACES     TO RD-REASON
+002160     ADD 1 TO WS-ADD-COUNT
+002170     END-WRITE
+002180     PERFORM 2600-WRITE-REPORT-LINE
+002190     THRU 2600-WRITE-REPORT-LINE-EXIT.
+002200 2300-ADD-EMPLOYEE-EXIT.
+002210     EXIT.
+
+002220*****************************************************************
+002230* 2400-CHANGE-EMPLOYEE - UPDATE AN EXISTING MASTER RECORD
+002240*****************************************************************
+002250 2400-CHANGE-EMPLOYEE.
+002260     MOVE TRAN-EMP-ID TO EMP-ID
+002270     READ EMPLOYEE-FILE
+002280     INVALID KEY
+002290     MOVE "REJECTED" TO RD-RESULT
+002300     MOVE "EMPLOYEE ID NOT FOUND" TO RD-REASON
+002310     ADD 1 TO WS-REJECT-COUNT
+002320     NOT INVALID KEY
+002330     MOVE EMP-RATE            TO WS-OLD-RATE
+002340     MOVE EMP-DEDUCTION       TO WS-OLD-DEDUCTION
+002350     MOVE TRAN-EMP-NAME       TO EMP-NAME
+002360     MOVE TRAN-EMP-DEPT       TO EMP-DEPT
+002370     MOVE TRAN-EMP-HOURS      TO EMP-HOURS
+002380     MOVE TRAN-EMP-RATE       TO EMP-RATE
+002390     MOVE TRAN-EMP-DEDUCTION  TO EMP-DEDUCTION
+002400     MOVE TRAN-BANK-ROUTING   TO EMP-BANK-ROUTING
+002410     MOVE TRAN-BANK-ACCOUNT   TO EMP-BANK-ACCOUNT
+002420     REWRITE EMP-MASTER-RECORD
+002430     INVALID KEY
+002440     MOVE "REJECTED" TO RD-RESULT
+002450     MOVE "REWRITE FAILED" TO RD-REASON
+002460     ADD 1 TO WS-REJECT-COUNT
+002470     NOT INVALID KEY
+002480     MOVE "CHANGED"  TO RD-RESULT
+002490     MOVE SPACES     TO RD-REASON
+002500     ADD 1 TO WS-CHANGE-COUNT
+002510     PERFORM 2450-WRITE-AUDIT-RECORD
+002520     THRU 2450-WRITE-AUDIT-RECORD-EXIT
+002530     END-REWRITE
+002540     END-READ
+002550     PERFORM 2600-WRITE-REPORT-LINE
+002560     THRU 2600-WRITE-REPORT-LINE-EXIT.
+002570 2400-CHANGE-EMPLOYEE-EXIT.
+002580     EXIT.
+
+002590*****************************************************************
+002600* 2450-WRITE-AUDIT-RECORD - LOG THE BEFORE/AFTER RATE AND
+002610*                           DEDUCTION FOR A "C" TRANSACTION
+002620*****************************************************************
+002630 2450-WRITE-AUDIT-RECORD.
+002640     MOVE WS-RUN-DATE         TO AUD-RUN-DATE
+002650     MOVE WS-RUN-TIME         TO AUD-RUN-TIME
+002660     MOVE EMP-ID              TO AUD-EMP-ID
+002670     MOVE WS-OLD-RATE         TO AUD-RATE-BEFORE
+002680     MOVE EMP-RATE            TO AUD-RATE-AFTER
+002690     MOVE WS-OLD-DEDUCTION    TO AUD-DEDUCTION-BEFORE
+002700     MOVE EMP-DEDUCTION       TO AUD-DEDUCTION-AFTER
+002710     WRITE AUDIT-RECORD.
+002720 2450-WRITE-AUDIT-RECORD-EXIT.
+002730     EXIT.
+
+002740*****************************************************************
+002750* 2500-DELETE-EMPLOYEE - REMOVE A TERMINATED EMPLOYEE
+002760*****************************************************************
+002770 2500-DELETE-EMPLOYEE.
+002780     MOVE TRAN-EMP-ID TO EMP-ID
+002790     DELETE EMPLOYEE-FILE RECORD
+002800     INVALID KEY
+002810     MOVE "REJECTED" TO RD-RESULT
+002820     MOVE "EMPLOYEE ID NOT FOUND" TO RD-REASON
+002830     ADD 1 TO WS-REJECT-COUNT
+002840     NOT INVALID KEY
+002850     MOVE "DELETED"  TO RD-RESULT
+002860     MOVE SPACES     TO RD-REASON
+002870     ADD 1 TO WS-DELETE-COUNT
+002880     END-DELETE
+002890     PERFORM 2600-WRITE-REPORT-LINE
+002900     THRU 2600-WRITE-REPORT-LINE-EXIT.
+002910 2500-DELETE-EMPLOYEE-EXIT.
+002920     EXIT.
+
+002930 2600-WRITE-REPORT-LINE.
+002940     MOVE TRAN-ACTION-CODE TO RD-ACTION-CODE
+002950     MOVE TRAN-EMP-ID      TO RD-EMP-ID
+002960     MOVE TRAN-EMP-NAME    TO RD-EMP-NAME
+002970     WRITE MAINT-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+002980 2600-WRITE-REPORT-LINE-EXIT.
+002990     EXIT.
+
+003000*****************************************************************
+003010* 3000-TERMINATE - PRINT TOTALS AND CLOSE FILES
+003020*****************************************************************
+003030 3000-TERMINATE.
+003040     MOVE WS-ADD-COUNT    TO RT-ADD-COUNT
+003050     MOVE WS-CHANGE-COUNT TO RT-CHANGE-COUNT
+003060     MOVE WS-DELETE-COUNT TO RT-DELETE-COUNT
+003070     MOVE WS-REJECT-COUNT TO RT-REJECT-COUNT
+003080     WRITE MAINT-REPORT-LINE FROM WS-REPORT-TOTAL-LINE
+003090     CLOSE EMPLOYEE-FILE
+003100     CLOSE TRANSACTION-FILE
+003110     CLOSE MAINT-REPORT
+003120     CLOSE AUDIT-FILE.
+003130 3000-TERMINATE-EXIT.
+003140     EXIT.
+
+
