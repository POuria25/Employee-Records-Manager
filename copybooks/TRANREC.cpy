@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* TRANREC - EMPLOYEE MASTER MAINTENANCE TRANSACTION LAYOUT
+000120*
+000130* TRAN-ACTION-CODE IS "A" (ADD), "C" (CHANGE), OR "D" (DELETE).
+000140* FOR "D" TRANSACTIONS ONLY TRAN-EMP-ID IS REQUIRED.
+000150*****************************************************************
+000160 01  TRAN-RECORD.
+000170     05  TRAN-ACTION-CODE    PIC X(01).
+000180     05  TRAN-EMP-ID         PIC X(03).
+000190     05  TRAN-EMP-NAME       PIC X(15).
+000200     05  TRAN-EMP-DEPT       PIC X(04).
+000210     05  TRAN-EMP-HOURS      PIC 9(02).
+000220     05  TRAN-EMP-RATE       PIC 9(02)V99.
+000230     05  TRAN-EMP-DEDUCTION  PIC 9(02).
+000240     05  TRAN-BANK-ROUTING   PIC X(09).
+000250     05  TRAN-BANK-ACCOUNT   PIC X(17).
+
