@@ -0,0 +1,24 @@
+000100*****************************************************************
+000110* TAXBRKT - WEEKLY GROSS-PAY WITHHOLDING BRACKET TABLE (SHARED
+000120*           COPYBOOK). EACH ENTRY GIVES THE TAX ALREADY OWED AT
+000130*           THE BOTTOM OF THE BRACKET (WS-BRACKET-BASE-TAX) AND
+000140*           THE RATE APPLIED TO GROSS PAY ABOVE THE BRACKET'S
+000150*           FLOOR (WS-BRACKET-RATE).
+000160*
+000170* THESE BRACKETS CHANGE YEARLY. KEEPING THEM IN ONE COPYBOOK
+000180* MEANS A RATE CHANGE ONLY HAS TO BE MADE ONCE FOR MODIFY-RECORDS
+000190* AND DEPT-SUMMARY TO STAY IN AGREEMENT.
+000200*****************************************************************
+000210 01  WS-TAX-TABLE-DATA.
+000220     05  FILLER PIC X(18) VALUE "000000000000000100".
+000230     05  FILLER PIC X(18) VALUE "000200000002000150".
+000240     05  FILLER PIC X(18) VALUE "000500000006500200".
+000250     05  FILLER PIC X(18) VALUE "001000000016500250".
+000260     05  FILLER PIC X(18) VALUE "002000000041500300".
+
+000270 01  WS-TAX-TABLE REDEFINES WS-TAX-TABLE-DATA.
+000280     05  WS-TAX-BRACKET OCCURS 5 TIMES
+000290             INDEXED BY WS-TAX-IDX.
+000300         10  WS-BRACKET-FLOOR     PIC 9(06)V99.
+000310         10  WS-BRACKET-BASE-TAX  PIC 9(05)V99.
+000320         10  WS-BRACKET-RATE      PIC V999.
