@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110* EMPMREC - EMPLOYEE MASTER RECORD LAYOUT (SHARED COPYBOOK)
+000120*
+000130* USED BY MODIFY-RECORDS AND EMP-MAINTAIN SO BOTH PROGRAMS SEE
+000140* AN IDENTICAL VIEW OF THE INDEXED EMPLOYEE MASTER.
+000150*****************************************************************
+000160 01  EMP-MASTER-RECORD.
+000170     05  EMP-ID              PIC X(03).
+000180     05  EMP-NAME            PIC X(15).
+000190     05  EMP-DEPT            PIC X(04).
+000200     05  EMP-HOURS           PIC 9(02).
+000210     05  EMP-RATE            PIC 9(02)V99.
+000220     05  EMP-DEDUCTION       PIC 9(02).
+000230     05  EMP-BANK-ROUTING    PIC X(09).
+000240     05  EMP-BANK-ACCOUNT    PIC X(17).
+
