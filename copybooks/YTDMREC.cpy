@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* YTDMREC - YEAR-TO-DATE EMPLOYEE ACCUMULATION RECORD LAYOUT
+000120*
+000130* ONE RECORD PER EMPLOYEE, KEYED ON YTD-EMP-ID. CARRIES FORWARD
+000140* CUMULATIVE HOURS, GROSS PAY, AND DEDUCTIONS ACROSS PAY PERIODS.
+000150* UPDATED BY MODIFY-RECORDS EACH RUN - ADDED TO, NEVER REPLACED.
+000160*****************************************************************
+000170 01  YTD-MASTER-RECORD.
+000180     05  YTD-EMP-ID              PIC X(03).
+000190     05  YTD-HOURS               PIC 9(06).
+000200     05  YTD-GROSS-PAY           PIC 9(08)V99.
+000210     05  YTD-DEDUCTION           PIC 9(07)V99.
+000220     05  YTD-NET-PAY             PIC S9(08)V99.
+000230     05  YTD-PAY-PERIODS         PIC 9(03).
+
