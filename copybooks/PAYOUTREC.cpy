@@ -0,0 +1,26 @@
+000100*****************************************************************
+000110* PAYOUTREC - COMPUTED PAYROLL DETAIL RECORD LAYOUT (SHARED
+000120*             COPYBOOK). ONE RECORD PER EMPLOYEE PER PAY PERIOD.
+000130*
+000140* USED BY MODIFY-RECORDS (WHICH WRITES IT) AND ACH-GENERATOR
+000150*             (WHICH READS IT TO BUILD THE DIRECT-DEPOSIT FILE).
+000155*
+000157* EMP-DEDUCTION-OUT CARRIES THE COMPUTED, TABLE-DRIVEN TAX
+000158*             WITHHOLDING (SEE WS-TAX-TABLE IN MODIFY-RECORDS),
+000159*             NOT THE EMPLOYEE MASTER'S FLAT EMP-DEDUCTION.
+000160*****************************************************************
+000170 01  PAYROLL-OUTPUT-RECORD.
+000180     05  EMP-ID-OUT              PIC X(03).
+000190     05  EMP-NAME-OUT            PIC X(15).
+000200     05  EMP-HOURS-OUT           PIC 9(02).
+000210     05  EMP-RATE-OUT            PIC 9(02)V99.
+000220     05  EMP-DEDUCTION-OUT       PIC 9(04)V99.
+000230     05  STRAIGHT-HOURS-OUT      PIC 9(02).
+000240     05  OT-HOURS-OUT            PIC 9(02).
+000250     05  STRAIGHT-PAY-OUT        PIC 9(04)V99.
+000260     05  OT-PAY-OUT              PIC 9(04)V99.
+000270     05  GROSS-PAY-OUT           PIC 9(05)V99.
+000280     05  NET-PAY-OUT             PIC S9(05)V99.
+000290     05  EMP-BANK-ROUTING-OUT    PIC X(09).
+000300     05  EMP-BANK-ACCOUNT-OUT    PIC X(17).
+
