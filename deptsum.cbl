@@ -0,0 +1,322 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DEPT-SUMMARY.
+000120 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000130 INSTALLATION. CORPORATE-PAYROLL.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* 2026-08-08 RLS   ORIGINAL VERSION - SORTS THE EMPLOYEE MASTER
+000210*                  BY DEPARTMENT AND PRINTS A CONTROL-BREAK
+000220*                  SUMMARY WITH PER-DEPARTMENT SUBTOTALS AND A
+000230*                  GRAND TOTAL LINE. PAY IS COMPUTED THE SAME
+000240*                  WAY AS MODIFY-RECORDS (STRAIGHT TIME PLUS
+000250*                  1.5X OVERTIME OVER 40 HOURS).
+000252* 2026-08-08 RLS   THE WITHHOLDING COLUMN NOW SHOWS THE SAME
+000254*                  TABLE-DRIVEN TAX WITHHOLDING MODIFY-RECORDS
+000256*                  COMPUTES AND PAYS ON (SEE WS-TAX-TABLE BELOW)
+000258*                  INSTEAD OF THE MASTER'S FLAT EMP-DEDUCTION,
+000259*                  SO THIS REPORT AGREES WITH THE PAYROLL
+000260*                  REGISTER AND THE YTD MASTER FOR THE SAME PERIOD.
+000262* 2026-08-08 RLS   RG-GROSS-PAY AND RG-WITHHOLDING ON THE GRAND
+000263*                  TOTAL LINE WERE SIZED TO THE SAME WIDTH AS THE
+000264*                  DEPARTMENT SUBTOTAL FIELDS, BUT THE GRAND TOTAL
+000265*                  ACCUMULATORS (WS-GRAND-GROSS-PAY/WS-GRAND-
+000266*                  WITHHOLDING) HOLD TWO MORE INTEGER DIGITS EACH
+000267*                  SINCE THEY SUM ACROSS EVERY DEPARTMENT. WIDENED
+000268*                  BOTH GRAND TOTAL EDIT PICTURES TO MATCH THEIR
+000269*                  ACCUMULATORS SO A RUN TOTALING $1,000,000 OR
+000270*                  $100,000 WITHHELD DOES NOT TRUNCATE THE GRAND
+000271*                  TOTAL LINE.
+000272*****************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT EMPLOYEE-FILE ASSIGN TO "EMPMAST"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS SEQUENTIAL
+000330         RECORD KEY IS EMP-ID
+000340         FILE STATUS IS WS-EMPFILE-STATUS.
+000350     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+000360     SELECT DEPT-REPORT ASSIGN TO "DEPTRPT"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400*****************************************************************
+000410* EMPLOYEE-FILE - INDEXED EMPLOYEE MASTER, KEYED ON EMP-ID
+000420*****************************************************************
+000430 FD  EMPLOYEE-FILE.
+000440     COPY EMPMREC.
+
+000450*****************************************************************
+000460* SORT-WORK-FILE - EMPLOYEE MASTER RESEQUENCED BY DEPARTMENT
+000470*****************************************************************
+000480 SD  SORT-WORK-FILE.
+000490 01  SORT-WORK-RECORD.
+000500     05  SW-EMP-ID           PIC X(03).
+000510     05  SW-EMP-NAME         PIC X(15).
+000520     05  SW-EMP-DEPT         PIC X(04).
+000530     05  SW-EMP-HOURS        PIC 9(02).
+000540     05  SW-EMP-RATE         PIC 9(02)V99.
+000550     05  SW-EMP-DEDUCTION    PIC 9(02).
+
+000560*****************************************************************
+000570* DEPT-REPORT - DEPARTMENT CONTROL-BREAK PAYROLL SUMMARY
+000580*****************************************************************
+000590 FD  DEPT-REPORT.
+000600 01  DEPT-REPORT-LINE        PIC X(80).
+
+000610 WORKING-STORAGE SECTION.
+000620 77  WS-EMPFILE-STATUS        PIC X(02).
+000630 77  WS-OVERTIME-THRESHOLD    PIC 9(02)   VALUE 40.
+000640 77  WS-OVERTIME-MULTIPLIER   PIC 9V99    VALUE 1.50.
+
+000650 01  WS-FLAGS.
+000660     05  WS-SORT-EOF-SWITCH  PIC X(01) VALUE "N".
+000670         88  END-OF-SORT             VALUE "Y".
+000680     05  WS-FIRST-REC-SWITCH PIC X(01) VALUE "Y".
+000690         88  FIRST-DETAIL-RECORD     VALUE "Y".
+
+000700 01  WS-PREV-DEPT             PIC X(04) VALUE SPACES.
+
+000710 01  WS-PAY-FIGURES.
+000720     05  WS-STRAIGHT-HOURS   PIC 9(02).
+000730     05  WS-OT-HOURS         PIC 9(02).
+000740     05  WS-STRAIGHT-PAY     PIC 9(04)V99.
+000750     05  WS-OT-PAY           PIC 9(04)V99.
+000760     05  WS-GROSS-PAY        PIC 9(05)V99.
+000762     05  WS-TAX-WITHHOLDING  PIC 9(04)V99.
+
+000764*****************************************************************
+000765* WS-TAX-TABLE - THE SAME WEEKLY GROSS-PAY WITHHOLDING BRACKETS
+000766*                MODIFY-RECORDS USES, SHARED VIA TAXBRKT SO A
+000767*                YEARLY RATE CHANGE ONLY HAS TO BE MADE ONCE FOR
+000768*                BOTH PROGRAMS TO STAY IN AGREEMENT.
+000769*****************************************************************
+000770     COPY TAXBRKT.
+
+000770 01  WS-DEPT-TOTALS.
+000780     05  WS-DEPT-HOURS        PIC 9(05)  VALUE ZERO.
+000790     05  WS-DEPT-GROSS-PAY    PIC 9(06)V99 VALUE ZERO.
+000800     05  WS-DEPT-WITHHOLDING  PIC 9(05)V99 VALUE ZERO.
+
+000810 01  WS-GRAND-TOTALS.
+000820     05  WS-GRAND-HOURS       PIC 9(06)  VALUE ZERO.
+000830     05  WS-GRAND-GROSS-PAY   PIC 9(08)V99 VALUE ZERO.
+000840     05  WS-GRAND-WITHHOLDING PIC 9(07)V99 VALUE ZERO.
+
+000850 01  WS-REPORT-HEADING-1.
+000860     05  FILLER              PIC X(30) VALUE
+000870         "DEPARTMENT PAYROLL SUMMARY".
+000880     05  FILLER              PIC X(50) VALUE SPACES.
+
+000890 01  WS-REPORT-HEADING-2.
+000900     05  FILLER              PIC X(04) VALUE "DEPT".
+000910     05  FILLER              PIC X(03) VALUE SPACES.
+000920     05  FILLER              PIC X(03) VALUE "ID".
+000930     05  FILLER              PIC X(03) VALUE SPACES.
+000940     05  FILLER              PIC X(15) VALUE "NAME".
+000950     05  FILLER              PIC X(08) VALUE "HOURS".
+000960     05  FILLER              PIC X(11) VALUE "GROSS PAY".
+000970     05  FILLER              PIC X(11) VALUE "WITHHOLD".
+
+000980 01  WS-REPORT-DETAIL-LINE.
+000990     05  RD-DEPT             PIC X(04).
+001000     05  FILLER              PIC X(03) VALUE SPACES.
+001010     05  RD-EMP-ID           PIC X(03).
+001020     05  FILLER              PIC X(03) VALUE SPACES.
+001030     05  RD-EMP-NAME         PIC X(15).
+001040     05  RD-HOURS            PIC ZZ9.
+001050     05  FILLER              PIC X(05) VALUE SPACES.
+001060     05  RD-GROSS-PAY        PIC ZZ,ZZ9.99.
+001070     05  FILLER              PIC X(02) VALUE SPACES.
+001080     05  RD-WITHHOLDING      PIC Z,ZZ9.99.
+
+001090 01  WS-REPORT-SUBTOTAL-LINE.
+001100     05  FILLER              PIC X(04) VALUE "***".
+001110     05  FILLER              PIC X(04) VALUE SPACES.
+001120     05  FILLER              PIC X(09) VALUE "DEPT".
+001130     05  RS-DEPT             PIC X(04).
+001140     05  FILLER              PIC X(05) VALUE "TOTAL".
+001150     05  RS-HOURS            PIC ZZZ,ZZ9.
+001160     05  FILLER              PIC X(02) VALUE SPACES.
+001170     05  RS-GROSS-PAY        PIC ZZZ,ZZ9.99.
+001180     05  FILLER              PIC X(02) VALUE SPACES.
+001190     05  RS-WITHHOLDING      PIC ZZ,ZZ9.99.
+
+001200 01  WS-REPORT-GRAND-TOTAL-LINE.
+001210     05  FILLER              PIC X(15) VALUE "GRAND TOTAL".
+001220     05  FILLER              PIC X(06) VALUE SPACES.
+001230     05  RG-HOURS            PIC ZZZ,ZZ9.
+001240     05  FILLER              PIC X(02) VALUE SPACES.
+001250     05  RG-GROSS-PAY        PIC ZZ,ZZZ,ZZ9.99.
+001260     05  FILLER              PIC X(02) VALUE SPACES.
+001270     05  RG-WITHHOLDING      PIC Z,ZZZ,ZZ9.99.
+
+001280 PROCEDURE DIVISION.
+001290*****************************************************************
+001300* 0000-MAINLINE - SORT THE MASTER BY DEPARTMENT AND PRINT THE
+001310*                 CONTROL-BREAK SUMMARY IN THE SORT OUTPUT
+001320*                 PROCEDURE
+001330*****************************************************************
+001340 0000-MAINLINE.
+001350     PERFORM 1000-INITIALIZE
+001360         THRU 1000-INITIALIZE-EXIT
+001370     SORT SORT-WORK-FILE
+001380         ON ASCENDING KEY SW-EMP-DEPT
+001390         ON ASCENDING KEY SW-EMP-ID
+001400         USING EMPLOYEE-FILE
+001410         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+001420             THRU 2000-PRODUCE-REPORT-EXIT
+001430     PERFORM 3000-TERMINATE
+001440         THRU 3000-TERMINATE-EXIT
+001450     STOP RUN.
+
+001460*****************************************************************
+001470* 1000-INITIALIZE - OPEN THE REPORT FILE AND PRINT HEADINGS
+001480*****************************************************************
+001490 1000-INITIALIZE.
+001500     OPEN OUTPUT DEPT-REPORT
+001510     WRITE DEPT-REPORT-LINE FROM WS-REPORT-HEADING-1
+001520     WRITE DEPT-REPORT-LINE FROM WS-REPORT-HEADING-2.
+001530 1000-INITIALIZE-EXIT.
+001540     EXIT.
+
+001550*****************************************************************
+001560* 2000-PRODUCE-REPORT - SORT OUTPUT PROCEDURE. RETURNS RECORDS
+001570*                       IN DEPARTMENT SEQUENCE AND BREAKS ON
+001580*                       DEPARTMENT CHANGE.
+001590*****************************************************************
+001600 2000-PRODUCE-REPORT.
+001610     PERFORM 2100-RETURN-SORTED-RECORD
+001620         THRU 2100-RETURN-SORTED-RECORD-EXIT
+001630     PERFORM UNTIL END-OF-SORT
+001640         IF NOT FIRST-DETAIL-RECORD
+001650                 AND SW-EMP-DEPT NOT = WS-PREV-DEPT
+001660             PERFORM 2500-WRITE-DEPT-SUBTOTAL
+001670                 THRU 2500-WRITE-DEPT-SUBTOTAL-EXIT
+001680         END-IF
+001690         PERFORM 2200-COMPUTE-PAY
+001700             THRU 2200-COMPUTE-PAY-EXIT
+001710         PERFORM 2300-WRITE-DETAIL-LINE
+001720             THRU 2300-WRITE-DETAIL-LINE-EXIT
+001730         PERFORM 2400-ACCUMULATE-TOTALS
+001740             THRU 2400-ACCUMULATE-TOTALS-EXIT
+001750         PERFORM 2100-RETURN-SORTED-RECORD
+001760             THRU 2100-RETURN-SORTED-RECORD-EXIT
+001770     END-PERFORM
+001780     IF NOT FIRST-DETAIL-RECORD
+001790         PERFORM 2500-WRITE-DEPT-SUBTOTAL
+001800             THRU 2500-WRITE-DEPT-SUBTOTAL-EXIT
+001810     END-IF.
+001820 2000-PRODUCE-REPORT-EXIT.
+001830     EXIT.
+
+001840 2100-RETURN-SORTED-RECORD.
+001850     RETURN SORT-WORK-FILE
+001860         AT END
+001870             SET END-OF-SORT TO TRUE
+001880     END-RETURN.
+001890 2100-RETURN-SORTED-RECORD-EXIT.
+001900     EXIT.
+
+001910*****************************************************************
+001920* 2200-COMPUTE-PAY - SAME STRAIGHT/OVERTIME SPLIT USED BY
+001930*                    MODIFY-RECORDS, PLUS THE SAME TABLE-DRIVEN
+001931*                    TAX WITHHOLDING LOOKUP.
+001940*****************************************************************
+001950 2200-COMPUTE-PAY.
+001960     IF SW-EMP-HOURS > WS-OVERTIME-THRESHOLD
+001970         MOVE WS-OVERTIME-THRESHOLD TO WS-STRAIGHT-HOURS
+001980         COMPUTE WS-OT-HOURS =
+001990             SW-EMP-HOURS - WS-OVERTIME-THRESHOLD
+002000     ELSE
+002010         MOVE SW-EMP-HOURS          TO WS-STRAIGHT-HOURS
+002020         MOVE ZERO                  TO WS-OT-HOURS
+002030     END-IF
+002040     COMPUTE WS-STRAIGHT-PAY ROUNDED =
+002050         WS-STRAIGHT-HOURS * SW-EMP-RATE
+002060     COMPUTE WS-OT-PAY ROUNDED =
+002070         WS-OT-HOURS * SW-EMP-RATE * WS-OVERTIME-MULTIPLIER
+002080     COMPUTE WS-GROSS-PAY ROUNDED =
+002090         WS-STRAIGHT-PAY + WS-OT-PAY
+002092     PERFORM 2250-COMPUTE-WITHHOLDING
+002094         THRU 2250-COMPUTE-WITHHOLDING-EXIT.
+002100 2200-COMPUTE-PAY-EXIT.
+002110     EXIT.
+
+002112*****************************************************************
+002114* 2250-COMPUTE-WITHHOLDING - LOOK UP THE HIGHEST TAX BRACKET
+002116*                            WHOSE FLOOR DOES NOT EXCEED GROSS
+002118*                            PAY AND APPLY ITS RATE TO THE
+002120*                            EXCESS OVER THAT FLOOR.
+002122*****************************************************************
+002124 2250-COMPUTE-WITHHOLDING.
+002126     PERFORM VARYING WS-TAX-IDX FROM 1 BY 1
+002128         UNTIL WS-TAX-IDX > 5
+002130         OR WS-BRACKET-FLOOR(WS-TAX-IDX) > WS-GROSS-PAY
+002132         CONTINUE
+002134     END-PERFORM
+002136     SET WS-TAX-IDX DOWN BY 1
+002138     COMPUTE WS-TAX-WITHHOLDING ROUNDED =
+002140         WS-BRACKET-BASE-TAX(WS-TAX-IDX) +
+002142         WS-BRACKET-RATE(WS-TAX-IDX) *
+002144         (WS-GROSS-PAY - WS-BRACKET-FLOOR(WS-TAX-IDX)).
+002146 2250-COMPUTE-WITHHOLDING-EXIT.
+002148     EXIT.
+
+002120 2300-WRITE-DETAIL-LINE.
+002130     MOVE SW-EMP-DEPT    TO RD-DEPT
+002140     MOVE SW-EMP-ID      TO RD-EMP-ID
+002150     MOVE SW-EMP-NAME    TO RD-EMP-NAME
+002160     MOVE SW-EMP-HOURS   TO RD-HOURS
+002170     MOVE WS-GROSS-PAY   TO RD-GROSS-PAY
+002180     MOVE WS-TAX-WITHHOLDING TO RD-WITHHOLDING
+002190     WRITE DEPT-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+002200 2300-WRITE-DETAIL-LINE-EXIT.
+002210     EXIT.
+
+002220 2400-ACCUMULATE-TOTALS.
+002230     ADD SW-EMP-HOURS       TO WS-DEPT-HOURS
+002240     ADD WS-GROSS-PAY       TO WS-DEPT-GROSS-PAY
+002250     ADD WS-TAX-WITHHOLDING TO WS-DEPT-WITHHOLDING
+002260     ADD SW-EMP-HOURS       TO WS-GRAND-HOURS
+002270     ADD WS-GROSS-PAY       TO WS-GRAND-GROSS-PAY
+002280     ADD WS-TAX-WITHHOLDING TO WS-GRAND-WITHHOLDING
+002290     MOVE SW-EMP-DEPT       TO WS-PREV-DEPT
+002300     MOVE "N"               TO WS-FIRST-REC-SWITCH.
+002310 2400-ACCUMULATE-TOTALS-EXIT.
+002320     EXIT.
+
+002330*****************************************************************
+002340* 2500-WRITE-DEPT-SUBTOTAL - PRINT AND RESET ONE DEPARTMENT'S
+002350*                            SUBTOTAL LINE ON A DEPARTMENT BREAK
+002360*****************************************************************
+002370 2500-WRITE-DEPT-SUBTOTAL.
+002380     MOVE WS-PREV-DEPT         TO RS-DEPT
+002390     MOVE WS-DEPT-HOURS        TO RS-HOURS
+002400     MOVE WS-DEPT-GROSS-PAY    TO RS-GROSS-PAY
+002410     MOVE WS-DEPT-WITHHOLDING  TO RS-WITHHOLDING
+002420     WRITE DEPT-REPORT-LINE FROM WS-REPORT-SUBTOTAL-LINE
+002430     MOVE ZERO TO WS-DEPT-HOURS
+002440     MOVE ZERO TO WS-DEPT-GROSS-PAY
+002450     MOVE ZERO TO WS-DEPT-WITHHOLDING.
+002460 2500-WRITE-DEPT-SUBTOTAL-EXIT.
+002470     EXIT.
+
+002480*****************************************************************
+002490* 3000-TERMINATE - PRINT THE GRAND TOTAL LINE AND CLOSE THE
+002500*                  REPORT FILE
+002510*****************************************************************
+002520 3000-TERMINATE.
+002530     MOVE WS-GRAND-HOURS        TO RG-HOURS
+002540     MOVE WS-GRAND-GROSS-PAY    TO RG-GROSS-PAY
+002550     MOVE WS-GRAND-WITHHOLDING  TO RG-WITHHOLDING
+002560     WRITE DEPT-REPORT-LINE FROM WS-REPORT-GRAND-TOTAL-LINE
+002570     CLOSE DEPT-REPORT.
+002580 3000-TERMINATE-EXIT.
+002590     EXIT.
+
